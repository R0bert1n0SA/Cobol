@@ -5,32 +5,231 @@
 *> banco cobra un 4% de comisión, entonces el programa deberá informar:
 *> La transacción será de 1968,93 pesos argentinos
 *> (resultado de multiplicar 10 * 189,32 y adicionarle el 4%)
-
+*>
+*>Modificaciones:
+*>2026-08-08 el valor del dólar ya no se tipea a mano en cada corrida: se lee
+*>           de un archivo TASA-CAMBIO indexado por fecha (se usa la cotización
+*>           del día, buscada secuencialmente por fecha de hoy).
+*>2026-08-08 cada conversión se agrega como línea de FX-TRANSACCIONES (con fecha
+*>           y hora), para poder reconciliar contra el resumen del banco.
+*>2026-08-08 se rechaza un Porcentaje por encima del tope de comisión pactado
+*>           contractualmente (15%), volviendo a pedirlo.
+*>2026-08-08 se agrega un modo batch que liquida todos los Montos de un
+*>           archivo MONTOS contra la tasa y comisión del día, con un total
+*>           general en pesos.
+*>2026-08-08 se agrega un registro en AUDIT-LOG al finalizar la corrida
+*>           (cantidad de transacciones liquidadas y ultimo total en pesos).
+*>2026-08-08 se agrega soporte multimoneda: TASA-CAMBIO ahora tambien se
+*>           busca por codigo de moneda (antes sólo convertía dólares), y
+*>           cada transacción registra la moneda liquidada.
+*>2026-08-09 se renombra el archivo de transacciones a FX-TRANSACCIONES
+*>           (antes TRANSACCIONES) para no chocar con el archivo homónimo
+*>           de Ejercicio2.cob.
+*>2026-08-09 TX-TOTAL se ensancha a PIC 9(20)v9(2), igual que Total, para
+*>           que una liquidación grande no trunque los dígitos de mayor
+*>           orden al grabarse en FX-TRANSACCIONES.
 
 IDENTIFICATION DIVISION.
 PROGRAM-ID. Variables.
+ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+        SELECT TASA-CAMBIO ASSIGN TO "TASA-CAMBIO"
+            ORGANIZATION LINE SEQUENTIAL
+            FILE STATUS IS TC-STATUS.
+        SELECT FX-TRANSACCIONES ASSIGN TO "FX-TRANSACCIONES"
+            ORGANIZATION LINE SEQUENTIAL
+            FILE STATUS IS TX-STATUS.
+        SELECT MONTOS ASSIGN TO "MONTOS"
+            ORGANIZATION LINE SEQUENTIAL
+            FILE STATUS IS MO-STATUS.
+        SELECT AUDIT-LOG ASSIGN TO "AUDIT-LOG"
+            ORGANIZATION LINE SEQUENTIAL
+            FILE STATUS IS AL-STATUS.
 DATA DIVISION.
+    FILE SECTION.
+    FD  TASA-CAMBIO.
+        01 TC-REGISTRO.
+            05 TC-MONEDA     PIC X(3).
+            05 TC-SEP0       PIC X(1).
+            05 TC-FECHA      PIC X(8).
+            05 TC-SEP        PIC X(1).
+            05 TC-VALOR      PIC 9(5)v9(2).
+    FD  FX-TRANSACCIONES.
+        01 TX-REGISTRO.
+            05 TX-FECHA      PIC X(8).
+            05 TX-SEP1       PIC X(1).
+            05 TX-HORA       PIC X(6).
+            05 TX-SEP2       PIC X(1).
+            05 TX-MONEDA     PIC X(3).
+            05 TX-SEP6       PIC X(1).
+            05 TX-MONTO      PIC 9(6)v9(2).
+            05 TX-SEP3       PIC X(1).
+            05 TX-VALOR      PIC 9(5)v9(2).
+            05 TX-SEP4       PIC X(1).
+            05 TX-PORCENTAJE PIC 9(2).
+            05 TX-SEP5       PIC X(1).
+            05 TX-TOTAL      PIC 9(20)v9(2).
+    FD  MONTOS.
+        01 MO-REGISTRO PIC 9(6)v9(2).
+    FD  AUDIT-LOG.
+        COPY "audit-log".
     WORKING-STORAGE SECTION.
+        01 AL-STATUS   PIC X(2).
+        01 cant-transacciones PIC 9(5) value 0.
         01 Total       PIC 9(20)V9(2).
         01 Monto       PIC 9(6)V9(2).
-        01 Valor_dolar PIC 9(5)V9(2).
+        01 Valor_cambio PIC 9(5)V9(2).
+        01 moneda      PIC X(3) value "USD".
         01 Porcentaje  PIC 9(2).
+        01 TOPE-COMISION PIC 9(2) value 15.
         01 adicional   PIC 9(20)V9(4).
-        01 Mensaje1    PIC X(50) value "Ingrese Monto en dolares: ".
+        01 Mensaje1    PIC X(50) value "Ingrese Monto a convertir: ".
         01 Mensaje2    PIC X(50) value "Ingrese Comision: ".
-        01 Mensaje3    PIC X(50) value "Ingrese Precio dolar hoy: ".
+        01 Mensaje3    PIC X(50) value "Ingrese Precio de la moneda hoy: ".
+        01 TC-STATUS   PIC X(2).
+        01 TX-STATUS   PIC X(2).
+        01 MO-STATUS   PIC X(2).
+        01 fecha-hoy   PIC X(8).
+        01 hora-ahora  PIC X(6).
+        01 encontro-tasa PIC X(1) value "N".
+        01 modo        PIC X(1).
+        01 total-general PIC 9(20)v9(2) value 0.
 PROCEDURE DIVISION.
-    Display Mensaje3
-    accept  Valor_dolar
+0000-MAINLINE.
+    Move FUNCTION CURRENT-DATE (1:8)  to fecha-hoy
+    Move FUNCTION CURRENT-DATE (9:6)  to hora-ahora
+    Display "Ingrese codigo de moneda (USD/EUR/BRL/...): "
+    Accept moneda
+    PERFORM 1000-BUSCAR-TASA-HOY THRU 1000-BUSCAR-TASA-HOY-EXIT
+    IF encontro-tasa = "N"
+        Display Mensaje3
+        accept  Valor_cambio
+    END-IF
     Display Mensaje2
     accept  Porcentaje
-    Display Mensaje1
-    accept  monto
-    MULTIPLY monto BY Valor_dolar GIVING Total.
-    Display Total
+    Perform Until Porcentaje <= TOPE-COMISION
+        Display "Error: la comision supera el tope pactado de "TOPE-COMISION"%"
+        Display Mensaje2
+        accept  Porcentaje
+    End-Perform
+    Display "Modo (I = interactivo, B = batch contra MONTOS): "
+    Accept modo
+    IF modo = "B" or modo = "b"
+        PERFORM 3000-MODO-BATCH THRU 3000-MODO-BATCH-EXIT
+    ELSE
+        Display Mensaje1
+        accept  monto
+        PERFORM 2000-CONVERTIR
+        Display "Su total en pesos es : "Total
+        PERFORM 4000-GRABAR-TRANSACCION
+    END-IF
+    PERFORM 9000-GRABAR-AUDITORIA
+    STOP RUN.
+
+1000-BUSCAR-TASA-HOY.
+    OPEN INPUT TASA-CAMBIO
+    IF TC-STATUS <> "00"
+        GO TO 1000-BUSCAR-TASA-HOY-EXIT
+    END-IF
+    PERFORM 1100-LEER-TASA
+    PERFORM UNTIL TC-STATUS = "10"
+        IF TC-FECHA = fecha-hoy AND TC-MONEDA = moneda
+            Move TC-VALOR to Valor_cambio
+            Move "S" to encontro-tasa
+        END-IF
+        PERFORM 1100-LEER-TASA
+    END-PERFORM
+    CLOSE TASA-CAMBIO.
+1000-BUSCAR-TASA-HOY-EXIT.
+    EXIT.
+
+1100-LEER-TASA.
+    READ TASA-CAMBIO
+    NOT AT END
+        CONTINUE
+    END-READ.
+
+2000-CONVERTIR.
+    MULTIPLY monto BY Valor_cambio GIVING Total
     MULTIPLY Porcentaje By total GIVING adicional
     DIVIDE adicional By 100 GIVING adicional
-    Display adicional
-    add Total to adicional giving Total
-    Display "Su total en pesos es : "Total
-STOP RUN.
\ No newline at end of file
+    add Total to adicional giving Total.
+
+3000-MODO-BATCH.
+    OPEN INPUT MONTOS
+    IF MO-STATUS <> "00"
+        Display "No se pudo abrir el archivo MONTOS"
+        GO TO 3000-MODO-BATCH-EXIT
+    END-IF
+    Move 0 to total-general
+    PERFORM 3100-LEER-MONTO
+    PERFORM UNTIL MO-STATUS = "10"
+        Move MO-REGISTRO to monto
+        PERFORM 2000-CONVERTIR
+        Display "Monto "monto " -> Total "Total
+        PERFORM 4000-GRABAR-TRANSACCION
+        Compute total-general = total-general + Total
+        PERFORM 3100-LEER-MONTO
+    END-PERFORM
+    CLOSE MONTOS
+    Display "Total general de la liquidacion: "total-general.
+3000-MODO-BATCH-EXIT.
+    EXIT.
+
+3100-LEER-MONTO.
+    READ MONTOS
+    NOT AT END
+        CONTINUE
+    END-READ.
+
+4000-GRABAR-TRANSACCION.
+    Compute cant-transacciones = cant-transacciones + 1
+    OPEN EXTEND FX-TRANSACCIONES
+    IF TX-STATUS = "35"
+        OPEN OUTPUT FX-TRANSACCIONES
+    END-IF
+    INITIALIZE TX-REGISTRO
+    Move fecha-hoy   to TX-FECHA
+    Move SPACE       to TX-SEP1
+    Move hora-ahora  to TX-HORA
+    Move SPACE       to TX-SEP2
+    Move moneda      to TX-MONEDA
+    Move SPACE       to TX-SEP6
+    Move monto       to TX-MONTO
+    Move SPACE       to TX-SEP3
+    Move Valor_cambio to TX-VALOR
+    Move SPACE       to TX-SEP4
+    Move Porcentaje  to TX-PORCENTAJE
+    Move SPACE       to TX-SEP5
+    Move Total       to TX-TOTAL
+    WRITE TX-REGISTRO
+    CLOSE FX-TRANSACCIONES.
+
+9000-GRABAR-AUDITORIA.
+    OPEN EXTEND AUDIT-LOG
+    IF AL-STATUS = "35"
+        OPEN OUTPUT AUDIT-LOG
+    END-IF
+    INITIALIZE AL-REGISTRO
+    Move "VARIABLES"  to AL-PROGRAMA
+    Move SPACE        to AL-SEP1
+    Move fecha-hoy     to AL-FECHA
+    Move SPACE        to AL-SEP2
+    Move hora-ahora    to AL-HORA
+    Move SPACE        to AL-SEP3
+    STRING "modo=" DELIMITED BY SIZE
+        modo DELIMITED BY SIZE
+        " moneda=" DELIMITED BY SIZE
+        moneda DELIMITED BY SIZE
+        " transacciones=" DELIMITED BY SIZE
+        cant-transacciones DELIMITED BY SIZE
+        INTO AL-ENTRADA
+    END-STRING
+    Move SPACE        to AL-SEP4
+    STRING "ultimo-total=" DELIMITED BY SIZE
+        Total DELIMITED BY SIZE
+        INTO AL-SALIDA
+    END-STRING
+    WRITE AL-REGISTRO
+    CLOSE AUDIT-LOG.
