@@ -3,26 +3,119 @@
 *>b. El área del círculo. Para calcular el área de un círculo debe utilizar la fórmula PI x R(2)
 *>c. El perímetro del círculo. Para calcular el perímetro del círculo debe utilizar la fórmula
 *>D*PI (o también PI*R*2).
-
-
-
+*>
+*>Modificaciones:
+*>2026-08-08 se agrega un modo batch que lee un archivo CIRCULOS con muchos
+*>           diámetros y produce una línea de reporte geométrico por cada
+*>           uno, para no relanzar el programa círculo por círculo.
+*>2026-08-08 se agrega soporte para rectángulos y triángulos (área y
+*>           perímetro) además de círculos, a través de un código de figura,
+*>           reutilizando la misma estructura del programa.
 
 IDENTIFICATION DIVISION.
 PROGRAM-ID. Formula-matematica.
+ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+        SELECT CIRCULOS ASSIGN TO "CIRCULOS"
+            ORGANIZATION LINE SEQUENTIAL
+            FILE STATUS IS CI-STATUS.
 DATA DIVISION.
+    FILE SECTION.
+    FD  CIRCULOS.
+        01 CI-REGISTRO PIC 9(6)v9(4).
     WORKING-STORAGE SECTION.
+        01 figura    PIC X(1).
         01 Diametro  PIC 9(6)v9(4).
         01 Radio     PIC 9(6)v9(4).
         01 AreaC     PIC 9(6)v9(2).
         01 Perimetro PIC 9(6)v9(6).
+        01 Base      PIC 9(6)v9(4).
+        01 Altura    PIC 9(6)v9(4).
+        01 Lado2     PIC 9(6)v9(4).
+        01 Lado3     PIC 9(6)v9(4).
+        01 modo      PIC X(1).
+        01 CI-STATUS PIC X(2).
 PROCEDURE DIVISION.
-    Display "Ingrese Diametro del circulo: "
-    accept   Diametro
+0000-MAINLINE.
+    Display "Modo (I = interactivo, B = batch contra CIRCULOS): "
+    Accept modo
+    IF modo = "B" or modo = "b"
+        PERFORM 3000-MODO-BATCH THRU 3000-MODO-BATCH-EXIT
+    ELSE
+        PERFORM 1000-MODO-INTERACTIVO
+    END-IF
+    STOP RUN.
+
+1000-MODO-INTERACTIVO.
+    Display "Figura (C = circulo, R = rectangulo, T = triangulo): "
+    Accept figura
+    EVALUATE figura
+        WHEN "R" WHEN "r"
+            Display "Ingrese base del rectangulo: "
+            accept   Base
+            Display "Ingrese altura del rectangulo: "
+            accept   Altura
+            PERFORM 2100-CALCULAR-RECTANGULO
+            Display "El Area es: " AreaC
+            Display "El Perimetro es :" Perimetro
+        WHEN "T" WHEN "t"
+            Display "Ingrese los tres lados del triangulo: "
+            accept   Base
+            accept   Lado2
+            accept   Lado3
+            PERFORM 2200-CALCULAR-TRIANGULO
+            Display "El Area es: " AreaC
+            Display "El Perimetro es :" Perimetro
+        WHEN OTHER
+            Display "Ingrese Diametro del circulo: "
+            accept   Diametro
+            PERFORM 2000-CALCULAR-CIRCULO
+            Display "El Radio es: " Radio
+            Display "El Area es: " AreaC
+            Display "El Perimetro es :" Perimetro
+    END-EVALUATE.
+
+2000-CALCULAR-CIRCULO.
     divide  Diametro by 2 giving Radio
     multiply Radio by Radio giving AreaC
     multiply 3.14  by AreaC giving AreaC
-    multiply 3.14  by Diametro giving Perimetro
-    Display "El Radio es: " Radio 
-    Display "El Area es: " AreaC 
-    Display "El Perimetro es :" Perimetro
-STOP RUN.
+    multiply 3.14  by Diametro giving Perimetro.
+
+2100-CALCULAR-RECTANGULO.
+    multiply Base by Altura giving AreaC
+    Compute Perimetro = (Base + Altura) * 2.
+
+2200-CALCULAR-TRIANGULO.
+    *> Area por la fórmula de Herón; Perimetro es la suma de los tres lados.
+    Compute Perimetro = Base + Lado2 + Lado3
+    Compute AreaC ROUNDED =
+        FUNCTION SQRT (
+            (Perimetro / 2) *
+            ((Perimetro / 2) - Base) *
+            ((Perimetro / 2) - Lado2) *
+            ((Perimetro / 2) - Lado3)
+        ).
+
+3000-MODO-BATCH.
+    OPEN INPUT CIRCULOS
+    IF CI-STATUS <> "00"
+        Display "No se pudo abrir el archivo CIRCULOS"
+        GO TO 3000-MODO-BATCH-EXIT
+    END-IF
+    PERFORM 3100-LEER-DIAMETRO
+    PERFORM UNTIL CI-STATUS = "10"
+        Move CI-REGISTRO to Diametro
+        PERFORM 2000-CALCULAR-CIRCULO
+        Display "Diametro "Diametro ": Radio "Radio " Area "AreaC " Perimetro "Perimetro
+        PERFORM 3100-LEER-DIAMETRO
+    END-PERFORM
+    CLOSE CIRCULOS.
+3000-MODO-BATCH-EXIT.
+    EXIT.
+
+3100-LEER-DIAMETRO.
+    READ CIRCULOS
+    NOT AT END
+        CONTINUE
+    END-READ.
