@@ -6,26 +6,205 @@
 *>quedará para sí mismo.
 *>b. Imprima en pantalla el dinero que deberá cobrar el kiosquero si cada caramelo tiene un
 *>valor de $1.60.
-
-
+*>
+*>Modificaciones:
+*>2026-08-08 la cantidad de caramelos ya no se tipea de cero cada vez: se lee
+*>           de un archivo EXISTENCIAS al inicio y se regraba al finalizar,
+*>           para que el stock baje de verdad entre corridas.
+*>2026-08-08 se separan en campos propios la cantidad por cliente, el total
+*>           vendido y el sobrante, en vez de reutilizar "cantidad" para las
+*>           tres cosas, para que el recibo impreso sea inequívoco.
+*>2026-08-08 cada transacción se acumula en un reporte DAILY-SALES (Precio y
+*>           Resto sumados), para poder cerrar la caja del día.
+*>2026-08-08 se agrega un registro en AUDIT-LOG al finalizar la corrida
+*>           (clientes atendidos y cobro de la transacción).
+*>2026-08-08 el precio del caramelo ya no es la constante 1.60: se lee
+*>           del archivo CARAMELO-PRECIO, clave por tipo de caramelo,
+*>           para poder vender líneas distintas a precios distintos.
 
 IDENTIFICATION DIVISION.
 PROGRAM-ID. Kiosko.
+ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+        SELECT EXISTENCIAS ASSIGN TO "EXISTENCIAS"
+            ORGANIZATION LINE SEQUENTIAL
+            FILE STATUS IS EX-STATUS.
+        SELECT DAILY-SALES ASSIGN TO "DAILY-SALES"
+            ORGANIZATION LINE SEQUENTIAL
+            FILE STATUS IS DS-STATUS.
+        SELECT AUDIT-LOG ASSIGN TO "AUDIT-LOG"
+            ORGANIZATION LINE SEQUENTIAL
+            FILE STATUS IS AL-STATUS.
+        SELECT CARAMELO-PRECIO ASSIGN TO "CARAMELO-PRECIO"
+            ORGANIZATION LINE SEQUENTIAL
+            FILE STATUS IS CP-STATUS.
 DATA DIVISION.
+    FILE SECTION.
+    FD  EXISTENCIAS.
+        01 EX-REGISTRO PIC 9(6).
+    FD  DAILY-SALES.
+        01 DS-REGISTRO.
+            05 DS-PRECIO PIC 9(7)v99.
+            05 DS-SEP    PIC X(1).
+            05 DS-RESTO  PIC 9(6).
+    FD  AUDIT-LOG.
+        COPY "audit-log".
+    FD  CARAMELO-PRECIO.
+        01 CP-REGISTRO.
+            05 CP-TIPO   PIC X(10).
+            05 CP-SEP    PIC X(1).
+            05 CP-PRECIO PIC 9(5)v99.
     WORKING-STORAGE SECTION.
-        01 cantidad  PIC 9(6).
-        01 clientes  PIC 9(6).
-        01 Resto     PIC 9(6).
-        01 Precio    PIC 9(7)v99.
+        01 stock-actual    PIC 9(6) value 0.
+        01 clientes       PIC 9(6).
+        01 cantidad-cliente PIC 9(6).
+        01 cantidad-vendida PIC 9(6).
+        01 Resto          PIC 9(6).
+        01 Precio         PIC 9(7)v99.
+        01 acum-precio    PIC 9(8)v99 value 0.
+        01 acum-resto     PIC 9(7)    value 0.
+        01 EX-STATUS      PIC X(2).
+        01 DS-STATUS      PIC X(2).
+        01 AL-STATUS      PIC X(2).
+        01 CP-STATUS      PIC X(2).
+        01 fecha-hoy      PIC X(8).
+        01 hora-ahora     PIC X(6).
+        01 tipo-caramelo  PIC X(10).
+        01 precio-unitario PIC 9(5)v99.
+        01 encontro-precio PIC X(1) value "N".
 PROCEDURE DIVISION.
-    Display "Ingrese cantidad de caramelos: "
-    accept   cantidad
+0000-MAINLINE.
+    Move FUNCTION CURRENT-DATE (1:8) to fecha-hoy
+    Move FUNCTION CURRENT-DATE (9:6) to hora-ahora
+    PERFORM 1000-LEER-EXISTENCIAS THRU 1000-LEER-EXISTENCIAS-EXIT
+    Display "Ingrese tipo de caramelo: "
+    accept   tipo-caramelo
+    PERFORM 1200-BUSCAR-PRECIO THRU 1200-BUSCAR-PRECIO-EXIT
+    IF encontro-precio = "N"
+        Display "No hay precio cargado para ese tipo. Ingrese precio unitario: "
+        accept   precio-unitario
+    END-IF
     Display "Ingrese cantidad de clientes: "
     accept   clientes
-    divide  cantidad by clientes giving cantidad Remainder Resto
-    Compute Precio = (1.60 * (cantidad * clientes))
-    multiply cantidad by clientes giving cantidad
-    Display "El sobrante es : " Resto 
-    Display "El caramelos vendidos: " cantidad 
+    divide  stock-actual by clientes giving cantidad-cliente Remainder Resto
+    multiply cantidad-cliente by clientes giving cantidad-vendida
+    Compute Precio = (precio-unitario * cantidad-vendida)
+    Compute stock-actual = stock-actual - cantidad-vendida
+    Display "A cada cliente le corresponden : " cantidad-cliente " caramelos"
+    Display "El sobrante es : " Resto
+    Display "Los caramelos vendidos: " cantidad-vendida
     Display "El Precio es :" Precio
-STOP RUN.
+    PERFORM 2000-GRABAR-EXISTENCIAS
+    PERFORM 3000-GRABAR-DAILY-SALES
+    PERFORM 4000-MOSTRAR-DAILY-SALES THRU 4000-MOSTRAR-DAILY-SALES-EXIT
+    PERFORM 9000-GRABAR-AUDITORIA
+    STOP RUN.
+
+1000-LEER-EXISTENCIAS.
+    OPEN INPUT EXISTENCIAS
+    IF EX-STATUS = "35"
+        Display "No hay stock previo. Ingrese cantidad de caramelos: "
+        accept   stock-actual
+        GO TO 1000-LEER-EXISTENCIAS-EXIT
+    END-IF
+    READ EXISTENCIAS INTO stock-actual
+    CLOSE EXISTENCIAS.
+1000-LEER-EXISTENCIAS-EXIT.
+    EXIT.
+
+1200-BUSCAR-PRECIO.
+    Move "N" to encontro-precio
+    OPEN INPUT CARAMELO-PRECIO
+    IF CP-STATUS <> "00"
+        GO TO 1200-BUSCAR-PRECIO-EXIT
+    END-IF
+    PERFORM 1300-LEER-PRECIO
+    PERFORM UNTIL CP-STATUS = "10"
+        IF CP-TIPO = tipo-caramelo
+            Move CP-PRECIO to precio-unitario
+            Move "S" to encontro-precio
+        END-IF
+        PERFORM 1300-LEER-PRECIO
+    END-PERFORM
+    CLOSE CARAMELO-PRECIO.
+1200-BUSCAR-PRECIO-EXIT.
+    EXIT.
+
+1300-LEER-PRECIO.
+    READ CARAMELO-PRECIO
+    NOT AT END
+        CONTINUE
+    END-READ.
+
+2000-GRABAR-EXISTENCIAS.
+    OPEN OUTPUT EXISTENCIAS
+    Move stock-actual to EX-REGISTRO
+    WRITE EX-REGISTRO
+    CLOSE EXISTENCIAS.
+
+3000-GRABAR-DAILY-SALES.
+    OPEN EXTEND DAILY-SALES
+    IF DS-STATUS = "35"
+        OPEN OUTPUT DAILY-SALES
+    END-IF
+    INITIALIZE DS-REGISTRO
+    Move Precio to DS-PRECIO
+    Move SPACE  to DS-SEP
+    Move Resto  to DS-RESTO
+    WRITE DS-REGISTRO
+    CLOSE DAILY-SALES.
+
+4000-MOSTRAR-DAILY-SALES.
+    Move 0 to acum-precio
+    Move 0 to acum-resto
+    OPEN INPUT DAILY-SALES
+    IF DS-STATUS <> "00"
+        GO TO 4000-MOSTRAR-DAILY-SALES-EXIT
+    END-IF
+    PERFORM 4100-LEER-DAILY-SALES
+    PERFORM UNTIL DS-STATUS = "10"
+        Compute acum-precio = acum-precio + DS-PRECIO
+        Compute acum-resto  = acum-resto  + DS-RESTO
+        PERFORM 4100-LEER-DAILY-SALES
+    END-PERFORM
+    CLOSE DAILY-SALES
+    Display "Resumen del dia -> Precio acumulado: " acum-precio " Sobrante acumulado: " acum-resto.
+4000-MOSTRAR-DAILY-SALES-EXIT.
+    EXIT.
+
+4100-LEER-DAILY-SALES.
+    READ DAILY-SALES
+    NOT AT END
+        CONTINUE
+    END-READ.
+
+9000-GRABAR-AUDITORIA.
+    OPEN EXTEND AUDIT-LOG
+    IF AL-STATUS = "35"
+        OPEN OUTPUT AUDIT-LOG
+    END-IF
+    INITIALIZE AL-REGISTRO
+    Move "KIOSKO"    to AL-PROGRAMA
+    Move SPACE       to AL-SEP1
+    Move fecha-hoy    to AL-FECHA
+    Move SPACE       to AL-SEP2
+    Move hora-ahora   to AL-HORA
+    Move SPACE       to AL-SEP3
+    STRING "tc=" DELIMITED BY SIZE
+        tipo-caramelo DELIMITED BY SIZE
+        " cl=" DELIMITED BY SIZE
+        clientes DELIMITED BY SIZE
+        " caram=" DELIMITED BY SIZE
+        cantidad-vendida DELIMITED BY SIZE
+        INTO AL-ENTRADA
+    END-STRING
+    Move SPACE       to AL-SEP4
+    STRING "precio=" DELIMITED BY SIZE
+        Precio DELIMITED BY SIZE
+        " stock-restante=" DELIMITED BY SIZE
+        stock-actual DELIMITED BY SIZE
+        INTO AL-SALIDA
+    END-STRING
+    WRITE AL-REGISTRO
+    CLOSE AUDIT-LOG.
