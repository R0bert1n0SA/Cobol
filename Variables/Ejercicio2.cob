@@ -1,20 +1,79 @@
 *> Implemente un programa que lea por teclado dos números enteros e imprima en pantalla los
 *>valores leídos en orden inverso. Por ejemplo, si se ingresan los números 4 y 8, debe mostrar el
 *> mensaje: Se ingresaron los valores 8 y 4
-
-
-
+*>
+*>Modificaciones:
+*>2026-08-08 se agrega un modo archivo que relee un TRANSACCIONES completo y lo
+*>           muestra de atrás para adelante, para poder listar las imputaciones
+*>           de un día en orden LIFO, no sólo invertir dos valores tipeados.
 
 IDENTIFICATION DIVISION.
 PROGRAM-ID. Leer-y-Mostrar.
+ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+        SELECT TRANSACCIONES ASSIGN TO "TRANSACCIONES"
+            ORGANIZATION LINE SEQUENTIAL
+            FILE STATUS IS TR-STATUS.
 DATA DIVISION.
+    FILE SECTION.
+    FD  TRANSACCIONES.
+        01 TR-REGISTRO PIC X(80).
     WORKING-STORAGE SECTION.
         01 numero1     PIC 9(6).
         01 numero2     PIC 9(6).
+        01 modo        PIC X(1).
+        01 TR-STATUS   PIC X(2).
+        01 cant-regs   PIC 9(6) value 0.
+        01 tabla-regs.
+            05 tab-reg OCCURS 1 TO 9999 TIMES DEPENDING ON cant-regs PIC X(80).
+        01 i           PIC 9(6).
 PROCEDURE DIVISION.
+0000-MAINLINE.
+    Display "Modo (I = interactivo, A = archivo TRANSACCIONES): "
+    Accept modo
+    IF modo = "A" or modo = "a"
+        PERFORM 2000-MODO-ARCHIVO THRU 2000-MODO-ARCHIVO-EXIT
+    ELSE
+        PERFORM 1000-MODO-INTERACTIVO
+    END-IF
+    STOP RUN.
+
+1000-MODO-INTERACTIVO.
     Display "Ingrese un valor: "
     accept  numero1
     Display "Ingrese un valor: "
     accept  numero2
-    Display "Se ingresaron los valores " numero2 " y "numero1
-STOP RUN.
+    Display "Se ingresaron los valores " numero2 " y "numero1.
+
+2000-MODO-ARCHIVO.
+    OPEN INPUT TRANSACCIONES
+    IF TR-STATUS <> "00"
+        Display "No se pudo abrir el archivo TRANSACCIONES"
+        GO TO 2000-MODO-ARCHIVO-EXIT
+    END-IF
+    PERFORM 2100-LEER-REGISTRO
+    PERFORM UNTIL TR-STATUS = "10" OR cant-regs = 9999
+        Compute cant-regs = cant-regs + 1
+        Move TR-REGISTRO to tab-reg (cant-regs)
+        PERFORM 2100-LEER-REGISTRO
+    END-PERFORM
+    CLOSE TRANSACCIONES
+    Display "Contenido de TRANSACCIONES en orden inverso:"
+    PERFORM 2200-MOSTRAR-INVERSO THRU 2200-MOSTRAR-INVERSO-EXIT
+        VARYING i FROM cant-regs BY -1 UNTIL i < 1.
+2000-MODO-ARCHIVO-EXIT.
+    EXIT.
+
+2100-LEER-REGISTRO.
+    READ TRANSACCIONES
+        AT END
+            CONTINUE
+        NOT AT END
+            CONTINUE
+    END-READ.
+
+2200-MOSTRAR-INVERSO.
+    Display tab-reg (i).
+2200-MOSTRAR-INVERSO-EXIT.
+    EXIT.
