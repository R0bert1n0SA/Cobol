@@ -1,12 +1,13 @@
 *>Implemente un programa que lea dos números reales e imprima el resultado de la división de
 *>los mismos con una precisión de dos decimales. Por ejemplo, si se ingresan los valores 4,5 y 7,2,
 *>debe imprimir: El resultado de dividir 4,5 por 7,2 es 0,62
-
- 
-
-
-
-
+*>
+*>Modificaciones:
+*>2026-08-08 se rechaza numero2 = 0 en el Accept, volviendo a pedirlo, para
+*>           evitar que un denominador tipeado mal abende el DIVIDE.
+*>2026-08-08 se agrega un modo de redondeo configurable (R = redondear,
+*>           T = truncar), porque algunos reportes necesitan el valor
+*>           redondeado y otros el truncado para igualar totales legados.
 
 IDENTIFICATION DIVISION.
 PROGRAM-ID. Decimales.
@@ -15,11 +16,23 @@ DATA DIVISION.
         01 numero1     PIC 9(6)v9(4).
         01 numero2     PIC 9(6)v9(4).
         01 resultado   PIC 9(6)v9(2).
+        01 modo-redondeo PIC X(1).
 PROCEDURE DIVISION.
     Display "Ingrese un valor: "
     accept  numero1
     Display "Ingrese un valor: "
     accept  numero2
-    divide numero1 by numero2 giving resultado
+    Perform Until numero2 > 0
+        Display "Error: el divisor no puede ser 0"
+        Display "Ingrese un valor: "
+        accept  numero2
+    End-Perform
+    Display "Modo de redondeo (R = redondear, T = truncar): "
+    accept  modo-redondeo
+    IF modo-redondeo = "T" or modo-redondeo = "t"
+        divide numero1 by numero2 giving resultado
+    ELSE
+        divide numero1 by numero2 giving resultado ROUNDED
+    END-IF
     Display "El resultado de la divicion de : " numero1 " y " numero2 " es: "resultado
 STOP RUN.
