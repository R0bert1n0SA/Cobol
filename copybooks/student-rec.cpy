@@ -0,0 +1,9 @@
+*>Layout compartido del "alumno" usado por los programas de legajos y
+*>notas (Facultad, Ejercicio12), para que un campo nuevo (por ejemplo el
+*>año de ingreso) se agregue una sola vez y no quede desincronizado
+*>entre programas.
+01 STUDENT-REC.
+    05 ST-LEGAJO    PIC S9(8).
+    05 ST-NOMBRE    PIC A(30).
+    05 ST-NOTA      PIC 9(2).
+    05 ST-PROMEDIO  PIC S9(3)V99.
