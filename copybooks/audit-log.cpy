@@ -0,0 +1,13 @@
+*>Layout compartido del registro de auditoria que cada programa
+*>interactivo graba una vez por corrida al llegar al STOP RUN, para
+*>dejar constancia de quien corrio que, cuando, y con que datos.
+01 AL-REGISTRO.
+    05 AL-PROGRAMA  PIC X(20).
+    05 AL-SEP1      PIC X(1).
+    05 AL-FECHA     PIC X(8).
+    05 AL-SEP2      PIC X(1).
+    05 AL-HORA      PIC X(6).
+    05 AL-SEP3      PIC X(1).
+    05 AL-ENTRADA   PIC X(40).
+    05 AL-SEP4      PIC X(1).
+    05 AL-SALIDA    PIC X(40).
