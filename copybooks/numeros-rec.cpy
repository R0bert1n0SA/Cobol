@@ -0,0 +1,3 @@
+*>Layout compartido del archivo NUMEROS (una lectura por línea, con
+*>signo, para poder representar valores negativos en la secuencia).
+01 NUM-REGISTRO PIC S9(6).
