@@ -1,40 +1,63 @@
 *> Realizar un programa que lea 3 números enteros y los imprima en orden descendente.
 *>Por ejemplo, si se ingresan los valores 4, -10 y 12, deberá imprimir: 12 4 -10
- 
-
+*>
+*>Modificaciones:
+*>2026-08-08 se generaliza a N valores: primero se lee la cantidad de valores y
+*>           luego se ordenan en forma descendente (antes sólo admitía 3, y los
+*>           reportes de ranking necesitan más de 3 elementos).
 
 IDENTIFICATION DIVISION.
 PROGRAM-ID. Valor-Absoluto.
 DATA DIVISION.
     WORKING-STORAGE SECTION.
-        01 numero1 PIC S9(3).
-        01 numero2 PIC S9(3).
-        01 numero3 PIC S9(3).
-        01 temp    PIC S9(3).
+        01 cantidad   PIC 9(3).
+        01 tabla-valores.
+            05 valor OCCURS 1 TO 200 TIMES
+                     DEPENDING ON cantidad
+                     PIC S9(3).
+        01 temp       PIC S9(3).
+        01 i          PIC 9(3).
+        01 j          PIC 9(3).
 PROCEDURE DIVISION.
+0000-MAINLINE.
+    Display "Ingrese la cantidad de valores a ordenar: "
+    Accept cantidad
+    Perform Until cantidad >= 1 and cantidad <= 200
+        Display "Error: la cantidad debe estar entre 1 y 200"
+        Display "Ingrese la cantidad de valores a ordenar: "
+        Accept cantidad
+    End-Perform
+    Move 1 to i
+    PERFORM 1000-LEER-VALOR THRU 1000-LEER-VALOR-EXIT
+        cantidad TIMES
+    PERFORM 2000-ORDENAR-DESC
+    PERFORM 3000-MOSTRAR-VALOR THRU 3000-MOSTRAR-VALOR-EXIT
+        VARYING i FROM 1 BY 1 UNTIL i > cantidad
+    STOP RUN.
+
+1000-LEER-VALOR.
     Display "Ingrese un valor: "
-    Accept numero1
-    Display "Ingrese un valor: "
-    Accept numero2
-    Display "Ingrese un valor: "
-    Accept numero3
-    IF numero1 < numero2
-        Move numero1 to temp
-        Move numero2 to numero1
-        Move temp to numero2
-    End-if
-    
-    IF numero1 < numero3
-        Move numero1 to temp
-        Move numero3 to numero1
-        Move temp to numero3
-    End-if
-    
-    IF numero2 < numero3
-        Move numero2 to temp
-        Move numero3 to numero2
-        Move temp to numero3
-    End-if
-    
-    Display  numero1 numero2 numero3 
-STOP RUN.
+    Accept valor (i)
+    Compute i = i + 1.
+1000-LEER-VALOR-EXIT.
+    EXIT.
+
+2000-ORDENAR-DESC.
+    PERFORM 2100-PASADA
+        VARYING i FROM 1 BY 1 UNTIL i > cantidad.
+
+2100-PASADA.
+    PERFORM 2200-COMPARAR-ADYACENTES
+        VARYING j FROM 1 BY 1 UNTIL j > cantidad - 1.
+
+2200-COMPARAR-ADYACENTES.
+    IF valor (j) < valor (j + 1)
+        Move valor (j) to temp
+        Move valor (j + 1) to valor (j)
+        Move temp to valor (j + 1)
+    End-If.
+
+3000-MOSTRAR-VALOR.
+    Display valor (i) " ".
+3000-MOSTRAR-VALOR-EXIT.
+    EXIT.
