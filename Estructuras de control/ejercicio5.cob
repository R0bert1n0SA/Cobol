@@ -5,26 +5,33 @@
 *>
 *>
 *>
+*>Modificaciones:
+*>2026-08-08 el límite de lecturas (antes fijo en 10) ahora se recibe como
+*>           parámetro, porque distintas fuentes de datos necesitan distintos
+*>           topes antes de desistir de encontrar el doble de X.
 
 IDENTIFICATION DIVISION.
 PROGRAM-ID. While-p2.
 DATA DIVISION.
     WORKING-STORAGE SECTION.
-        01 numero PIC S9(3)V99.
-        01 doble  PIC S9(3)V99.
-        01 cant   PIC 9(2) value 0.
+        01 numero   PIC S9(3)V99.
+        01 doble    PIC S9(3)V99.
+        01 cant     PIC 9(2) value 0.
+        01 tope-lecturas PIC 9(2) value 10.
 PROCEDURE DIVISION.
+    Display "Ingrese la cantidad máxima de lecturas: "
+    Accept tope-lecturas
     Display "Ingrese un valor: "
     Accept numero
     Compute cant=(cant + 1)
     Move numero to doble
     Compute doble= (doble * 2)
-    Perform Until  (cant = 10) or (numero = doble or numero = (doble  * (-1))) 
+    Perform Until  (cant = tope-lecturas) or (numero = doble or numero = (doble  * (-1)))
         Display "Ingrese un valor: "
         Accept numero
         Compute cant=(cant + 1)
     End-Perform
-    IF cant = 10  Then
+    IF cant = tope-lecturas  Then
         Display "No se ha ingresado el doble de X"
     End-If
 STOP RUN.
