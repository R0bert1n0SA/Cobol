@@ -1,23 +1,53 @@
 *>Realizar un programa que lea 10 números enteros e informe la suma total de los números leídos.
 *>además informe la cantidad de números mayores a 5.
-
+*>
+*>Modificaciones:
+*>2026-08-08 en vez de forzar exactamente 10 lecturas por teclado, el programa
+*>           ahora procesa un archivo NUMEROS hasta fin de archivo, porque el
+*>           volumen diario real no es siempre de diez registros.
+*>2026-08-09 NUM-REGISTRO pasa a compartir el layout de copybooks/numeros-rec
+*>           (con signo) para coincidir con Resumen-Secuencia.cob, que lee el
+*>           mismo archivo NUMEROS y sí admite valores negativos.
 
 IDENTIFICATION DIVISION.
 PROGRAM-ID. Ejercicio10.
+ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+        SELECT NUMEROS ASSIGN TO "NUMEROS"
+            ORGANIZATION LINE SEQUENTIAL
+            FILE STATUS IS NUM-STATUS.
 DATA DIVISION.
+    FILE SECTION.
+    FD  NUMEROS.
+        COPY "numeros-rec".
     WORKING-STORAGE SECTION.
-        01 numero PIC 9(6).
-        01 suma   PIC 9(8) value 0.
-        01 cant   PIC 9(6) value 0.
+        01 numero    PIC S9(6).
+        01 suma      PIC S9(8) value 0.
+        01 cant      PIC 9(6) value 0.
+        01 NUM-STATUS PIC X(2).
 PROCEDURE DIVISION.
-    Perform 10 Times    
-        Display "Ingrese un valor"
-        Accept numero
+0000-MAINLINE.
+    OPEN INPUT NUMEROS
+    IF NUM-STATUS <> "00"
+        Display "No se pudo abrir el archivo NUMEROS"
+        STOP RUN
+    END-IF
+    PERFORM 1000-LEER-NUMERO
+    PERFORM UNTIL NUM-STATUS = "10"
         Compute suma=(suma + numero)
         If numero > 5 Then
             Compute cant=(cant + 1)
         End-If
-    End-Perform
+        PERFORM 1000-LEER-NUMERO
+    END-PERFORM
+    CLOSE NUMEROS
     Display "La suma total es : "suma
     Display "Numeros mayores a 5: "cant
-STOP RUN.
+    STOP RUN.
+
+1000-LEER-NUMERO.
+    READ NUMEROS INTO numero
+    NOT AT END
+        CONTINUE
+    END-READ.
