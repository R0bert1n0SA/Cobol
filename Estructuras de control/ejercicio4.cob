@@ -1,5 +1,8 @@
 *> Realizar un programa que lea un número real X. Luego, deberá leer números reales hasta que se
 *>ingrese uno cuyo valor sea exactamente el doble de X (el primer número leído).
+*>
+*>Modificaciones:
+*>2026-08-08 se informa la cantidad de números leídos hasta encontrar el doble de X.
 
 
 IDENTIFICATION DIVISION.
@@ -8,6 +11,7 @@ DATA DIVISION.
     WORKING-STORAGE SECTION.
         01 numero PIC S9(3)V99.
         01 doble  PIC S9(3)V99.
+        01 cant   PIC 9(6) value 1.
 PROCEDURE DIVISION.
     Display "Ingrese un valor: "
     Accept numero
@@ -16,5 +20,7 @@ PROCEDURE DIVISION.
     Perform Until  numero = doble or numero = (doble  * (-1))
         Display "Ingrese un valor: "
         Accept numero
+        Compute cant = (cant + 1)
     End-Perform
+    Display "Cantidad de números leídos hasta encontrar el doble de X: " cant
 STOP RUN.
