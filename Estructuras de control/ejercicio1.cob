@@ -1,25 +1,151 @@
 *> Realizar un programa que lea 2 números enteros desde teclado e informe en pantalla cuál de los
 *>dos números es el mayor. Si son iguales debe informar en pantalla lo siguiente: “Los números leídos
 *>son iguales”.
+*>
+*>Modificaciones:
+*>2026-08-08 cada comparación se registra en COMPARE-LOG para poder revisarlas
+*>           más adelante (numero1, numero2, resultado).
+*>2026-08-08 se agrega un modo batch que compara todos los pares de un archivo
+*>           PARES, para no tener que relanzar el programa por cada par.
+*>2026-08-08 se agrega un registro en AUDIT-LOG al finalizar la corrida
+*>           (modo, cantidad de comparaciones hechas y ultimo resultado).
 
 IDENTIFICATION DIVISION.
 PROGRAM-ID. Verificar-Mayor.
+ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+        SELECT COMPARE-LOG ASSIGN TO "COMPARE-LOG"
+            ORGANIZATION LINE SEQUENTIAL
+            FILE STATUS IS CL-STATUS.
+        SELECT PARES-FILE ASSIGN TO "PARES"
+            ORGANIZATION LINE SEQUENTIAL
+            FILE STATUS IS PF-STATUS.
+        SELECT AUDIT-LOG ASSIGN TO "AUDIT-LOG"
+            ORGANIZATION LINE SEQUENTIAL
+            FILE STATUS IS AL-STATUS.
 DATA DIVISION.
+    FILE SECTION.
+    FD  COMPARE-LOG.
+        01 CL-REGISTRO.
+            05 CL-NUMERO1   PIC 9(3).
+            05 CL-SEP1      PIC X(1).
+            05 CL-NUMERO2   PIC 9(3).
+            05 CL-SEP2      PIC X(1).
+            05 CL-RESULTADO PIC X(30).
+    FD  PARES-FILE.
+        01 PF-REGISTRO.
+            05 PF-NUMERO1   PIC 9(3).
+            05 PF-SEP       PIC X(1).
+            05 PF-NUMERO2   PIC 9(3).
+    FD  AUDIT-LOG.
+        COPY "audit-log".
     WORKING-STORAGE SECTION.
         01 numero1 PIC 9(3).
         01 numero2 PIC 9(3).
+        01 resultado-texto PIC X(30).
+        01 CL-STATUS PIC X(2).
+        01 PF-STATUS PIC X(2).
+        01 AL-STATUS PIC X(2).
+        01 modo PIC X(1).
+        01 cant-comparaciones PIC 9(5) value 0.
+        01 fecha-hoy PIC X(8).
+        01 hora-ahora PIC X(6).
 PROCEDURE DIVISION.
+0000-MAINLINE.
+    Move FUNCTION CURRENT-DATE (1:8)  to fecha-hoy
+    Move FUNCTION CURRENT-DATE (9:6)  to hora-ahora
+    Display "Modo (I = interactivo, B = batch contra PARES): "
+    Accept modo
+    IF modo = "B" or modo = "b"
+        PERFORM 2000-MODO-BATCH THRU 2000-MODO-BATCH-EXIT
+    ELSE
+        PERFORM 1000-MODO-INTERACTIVO
+    END-IF
+    PERFORM 9000-GRABAR-AUDITORIA
+    STOP RUN.
+
+1000-MODO-INTERACTIVO.
     Display "Ingrese un valor: "
     Accept numero1
     Display "Ingrese un valor: "
     Accept numero2
+    PERFORM 3000-COMPARAR
+    PERFORM 4000-GRABAR-LOG.
+
+2000-MODO-BATCH.
+    OPEN INPUT PARES-FILE
+    IF PF-STATUS <> "00"
+        Display "No se pudo abrir el archivo PARES"
+        GO TO 2000-MODO-BATCH-EXIT
+    END-IF
+    PERFORM 2100-LEER-PAR
+    PERFORM UNTIL PF-STATUS = "10"
+        Move PF-NUMERO1 to numero1
+        Move PF-NUMERO2 to numero2
+        PERFORM 3000-COMPARAR
+        PERFORM 4000-GRABAR-LOG
+        PERFORM 2100-LEER-PAR
+    END-PERFORM
+    CLOSE PARES-FILE.
+2000-MODO-BATCH-EXIT.
+    EXIT.
+
+2100-LEER-PAR.
+    READ PARES-FILE
+    NOT AT END
+        CONTINUE
+    END-READ.
+
+3000-COMPARAR.
+    Move SPACE to resultado-texto
     IF numero1 > numero2 Then
         Display numero1
+        Move "numero1 es mayor" to resultado-texto
     End-IF
     IF numero2 > numero1 Then
         Display numero2
-    End-IF    
+        Move "numero2 es mayor" to resultado-texto
+    End-IF
     IF numero1 = numero2 Then
         Display "Los números leídos son iguales"
-    End-IF
-STOP RUN.
+        Move "iguales" to resultado-texto
+    End-IF.
+
+4000-GRABAR-LOG.
+    Compute cant-comparaciones = cant-comparaciones + 1
+    OPEN EXTEND COMPARE-LOG
+    IF CL-STATUS = "35"
+        OPEN OUTPUT COMPARE-LOG
+    END-IF
+    INITIALIZE CL-REGISTRO
+    Move numero1 to CL-NUMERO1
+    Move SPACE to CL-SEP1
+    Move numero2 to CL-NUMERO2
+    Move SPACE to CL-SEP2
+    Move resultado-texto to CL-RESULTADO
+    WRITE CL-REGISTRO
+    CLOSE COMPARE-LOG.
+
+9000-GRABAR-AUDITORIA.
+    OPEN EXTEND AUDIT-LOG
+    IF AL-STATUS = "35"
+        OPEN OUTPUT AUDIT-LOG
+    END-IF
+    INITIALIZE AL-REGISTRO
+    Move "VERIFICAR-MAYOR"   to AL-PROGRAMA
+    Move SPACE               to AL-SEP1
+    Move fecha-hoy            to AL-FECHA
+    Move SPACE               to AL-SEP2
+    Move hora-ahora           to AL-HORA
+    Move SPACE               to AL-SEP3
+    STRING "modo=" DELIMITED BY SIZE
+        modo DELIMITED BY SIZE
+        " comparaciones=" DELIMITED BY SIZE
+        cant-comparaciones DELIMITED BY SIZE
+        INTO AL-ENTRADA
+    END-STRING
+    Move SPACE               to AL-SEP4
+    Move resultado-texto      to AL-SALIDA
+    WRITE AL-REGISTRO
+    CLOSE AUDIT-LOG.
