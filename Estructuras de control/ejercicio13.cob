@@ -3,9 +3,16 @@
 *>◦ El número máximo leído.
 *>◦ El número mínimo leído.
 *>◦ La suma total de los números leídos.
-
-
-
+*>
+*>Modificaciones:
+*>2026-08-08 el fin de la carga ya no se detecta con el número 100: se
+*>           pregunta explícitamente si hay otro número, así 100 puede
+*>           ser un valor real como cualquier otro.
+*>2026-08-08 se agrega el promedio de los números leídos al resumen
+*>           final.
+*>2026-08-09 suma pasa a ser con signo (PIC S9(7)): al ser sin signo
+*>           perdía el signo cuando el acumulado se volvía negativo,
+*>           rompiendo tanto la suma como el promedio informados.
 
 IDENTIFICATION DIVISION.
 PROGRAM-ID. Ejercicio13.
@@ -14,18 +21,25 @@ DATA DIVISION.
         01 numero    PIC S9(5) value -10000.
         01 MAXX      PIC S9(8) value -99999999.
         01 MINN      PIC S9(6) value 999999.
-        01 suma     PIC 9(6)  value 0.
+        01 suma      PIC S9(7) value 0.
+        01 cant      PIC 9(6)  value 0.
+        01 promedio  PIC S9(6)v99.
+        01 hay-mas-numeros PIC X(1) value "S".
 PROCEDURE DIVISION.
-    Perform Until numero = 100    
+    Perform Until hay-mas-numeros = "N" or hay-mas-numeros = "n"
         Display "Ingrese numero: "
         Accept numero
         Compute suma =(suma + numero)
+        Compute cant =(cant + 1)
         If numero > MAXX Then
             Move numero to MAXX
-        End-If    
+        End-If
         IF numero < MINN Then
             Move numero to MINN
         End-If
+        Display "¿Desea ingresar otro numero? (S/N): "
+        Accept hay-mas-numeros
     End-Perform
-    Display "Maximo : "MAXX " Minimo : "MINN " Suma : " suma
+    Compute promedio = suma / cant
+    Display "Maximo : "MAXX " Minimo : "MINN " Suma : " suma " Promedio : " promedio
 STOP RUN.
