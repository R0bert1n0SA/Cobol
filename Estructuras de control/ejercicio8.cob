@@ -7,25 +7,39 @@
 *>
 *>
 *>
+*>Modificaciones:
+*>2026-08-08 la cantidad de caracteres a revisar (antes fija en 3) ahora se
+*>           recibe como parámetro, para poder aplicar el mismo chequeo de
+*>           vocales a campos más largos, no sólo a tríos.
+*>2026-08-08 se informa cada carácter leído con su marca vocal/no vocal, en
+*>           vez de sólo el veredicto final.
 
 IDENTIFICATION DIVISION.
 PROGRAM-ID. Caracteres.
 DATA DIVISION.
     WORKING-STORAGE SECTION.
-        01 caracter PIC X.
-        01 cant     PIC 9(3).
-        01 vocales  PIC 9(4).
+        01 caracter     PIC X.
+        01 cant         PIC 9(3).
+        01 vocales      PIC 9(4).
+        01 tope-caracteres PIC 9(3).
+        01 flag-vocal      PIC X(10).
 PROCEDURE DIVISION.
-    Perform Until cant = 3
+    Display "Ingrese la cantidad de caracteres a revisar: "
+    Accept tope-caracteres
+    Perform Until cant = tope-caracteres
         DISPLAY "Ingrese caracter: "
         Accept caracter
         Compute  cant=(cant + 1)
-        If caracter = "a" OR caracter = "e" OR caracter = "i" OR caracter = "o" OR caracter = "u" 
+        If caracter = "a" OR caracter = "e" OR caracter = "i" OR caracter = "o" OR caracter = "u"
         OR caracter = "A" OR caracter = "E" OR caracter = "I" OR caracter = "O" OR caracter= "U" Then
             Compute  vocales=(vocales + 1)
+            Move "vocal"     to flag-vocal
+        Else
+            Move "no vocal"  to flag-vocal
         End-If
+        Display "Caracter '" caracter "': " flag-vocal
     End-Perform
-    If vocales = 3 Then
+    If vocales = tope-caracteres Then
         Display "Los tres son vocales"
     Else
         Display "al menos un carácter no era vocal"
