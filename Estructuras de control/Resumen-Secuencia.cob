@@ -0,0 +1,96 @@
+*>Resumen-Secuencia reúne en una sola pasada las tres estadísticas que
+*>antes requerían cargar la misma secuencia tres veces por separado:
+*>- la suma total y la cantidad de números mayores a 5 (Ejercicio10),
+*>- el número máximo leído y la posición en que apareció (Ejercicio11),
+*>- el máximo, el mínimo, la suma y el promedio de la secuencia (Ejercicio13).
+*>Lee un único archivo NUMEROS y produce las tres lecturas juntas, para no
+*>tener que tipear los mismos datos tres veces para obtener los tres informes.
+*>
+*>Modificaciones:
+*>2026-08-09 NUM-REGISTRO pasa a copybooks/numeros-rec (compartido con
+*>           Ejercicio10.cob) para que ambos lectores del mismo archivo
+*>           NUMEROS coincidan en signo.
+
+IDENTIFICATION DIVISION.
+PROGRAM-ID. Resumen-Secuencia.
+ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+        SELECT NUMEROS ASSIGN TO "NUMEROS"
+            ORGANIZATION LINE SEQUENTIAL
+            FILE STATUS IS NUM-STATUS.
+DATA DIVISION.
+    FILE SECTION.
+    FD  NUMEROS.
+        COPY "numeros-rec".
+    WORKING-STORAGE SECTION.
+        01 numero        PIC S9(6).
+        01 NUM-STATUS     PIC X(2).
+        01 cant           PIC 9(6) value 0.
+        01 cant-mayor-5   PIC 9(6) value 0.
+        01 suma           PIC S9(8) value 0.
+        01 promedio       PIC S9(6)v99.
+        01 maxim          PIC S9(8) value -99999999.
+        01 maxxcant       PIC 9(6) value 0.
+        01 MAXX           PIC S9(8) value -99999999.
+        01 MINN           PIC S9(8) value 99999999.
+        01 tabla-secuencia.
+            05 valor-leido OCCURS 1 TO 9999 TIMES DEPENDING ON cant PIC S9(6).
+        01 i              PIC 9(6).
+        01 marca          PIC X(12).
+PROCEDURE DIVISION.
+0000-MAINLINE.
+    OPEN INPUT NUMEROS
+    IF NUM-STATUS <> "00"
+        Display "No se pudo abrir el archivo NUMEROS"
+        STOP RUN
+    END-IF
+    PERFORM 1000-LEER-NUMERO
+    PERFORM UNTIL NUM-STATUS = "10" OR cant = 9999
+        Compute cant = cant + 1
+        Move numero to valor-leido (cant)
+        Compute suma = suma + numero
+        If numero > 5 Then
+            Compute cant-mayor-5 = cant-mayor-5 + 1
+        End-If
+        If numero > maxim Then
+            Move numero to maxim
+            Move cant to maxxcant
+        End-If
+        If numero > MAXX Then
+            Move numero to MAXX
+        End-If
+        If numero < MINN Then
+            Move numero to MINN
+        End-If
+        PERFORM 1000-LEER-NUMERO
+    END-PERFORM
+    CLOSE NUMEROS
+    IF cant > 0
+        Compute promedio = suma / cant
+    END-IF
+    Display "--- Ejercicio10: suma y cantidad mayores a 5 ---"
+    Display "La suma total es : "suma
+    Display "Numeros mayores a 5: "cant-mayor-5
+    Display "--- Ejercicio11: maximo y posicion ---"
+    Display "El mayor número leído fue el : "maxim " en la posición: "maxxcant
+    PERFORM 2000-MOSTRAR-DETALLE THRU 2000-MOSTRAR-DETALLE-EXIT
+        VARYING i FROM 1 BY 1 UNTIL i > cant
+    Display "--- Ejercicio13: maximo, minimo, suma y promedio ---"
+    Display "Maximo : "MAXX " Minimo : "MINN " Suma : " suma " Promedio : " promedio
+    STOP RUN.
+
+1000-LEER-NUMERO.
+    READ NUMEROS INTO numero
+    NOT AT END
+        CONTINUE
+    END-READ.
+
+2000-MOSTRAR-DETALLE.
+    Move SPACE to marca
+    IF i = maxxcant
+        Move "<-- maximo" to marca
+    END-IF
+    Display "Posición " i ": " valor-leido (i) " " marca.
+2000-MOSTRAR-DETALLE-EXIT.
+    EXIT.
