@@ -1,30 +1,54 @@
-*>Realice un programa que lea 10 números e informe cuál fue el mayor número leído. además de informar 
+*>Realice un programa que lea 10 números e informe cuál fue el mayor número leído. además de informar
 *>el mayor número leído,se informe el número de orden, dentro de la secuencia,en el que fue leído.
 *>Por ejemplo, si se lee la secuencia:
 
 *>3 5 6 2 3 10 98 8 -12 9
 *>deberá informar: “El mayor número leído fue el 98, en la posición 7”
 
-
-
+*>
+*>Modificaciones:
+*>2026-08-08 se agrega el detalle de toda la secuencia leída (con su posición)
+*>           y una marca sobre el que resultó ser el máximo, para poder ver
+*>           la secuencia completa detrás de esa respuesta.
+*>2026-08-09 numero y valor-leido pasan a ser con signo: el campo sin signo
+*>           perdía el signo de una lectura negativa (como el -12 del
+*>           enunciado) ya desde el Accept, antes de llegar al detalle o a
+*>           la comparación con maxim.
 
 IDENTIFICATION DIVISION.
 PROGRAM-ID. Ejercicio11.
 DATA DIVISION.
     WORKING-STORAGE SECTION.
-        01 numero   PIC 9(6).
+        01 numero   PIC S9(6).
         01 maxim    PIC S9(8) value -10000.
         01 cant     PIC 9(6)  value 0.
         01 maxxcant PIC 9(6)  value 0.
+        01 tabla-secuencia.
+            05 valor-leido OCCURS 10 TIMES PIC S9(6).
+        01 i        PIC 9(6).
+        01 marca    PIC X(12).
 PROCEDURE DIVISION.
-    Perform 10 Times    
+    Perform 10 Times
         Display "Ingrese un valor"
         Accept numero
         Compute cant= (cant + 1)
+        Move numero to valor-leido (cant)
         If numero > maxim Then
             Move numero to maxim
             Move cant to maxxcant
         End-If
     End-Perform
     Display "El mayor número leído fue el : "maxim " en la posición: "maxxcant
+    Display "Detalle de la secuencia leída:"
+    PERFORM 1000-MOSTRAR-DETALLE THRU 1000-MOSTRAR-DETALLE-EXIT
+        VARYING i FROM 1 BY 1 UNTIL i > cant
 STOP RUN.
+
+1000-MOSTRAR-DETALLE.
+    Move SPACE to marca
+    IF i = maxxcant
+        Move "<-- maximo" to marca
+    END-IF
+    Display "Posición " i ": " valor-leido (i) " " marca.
+1000-MOSTRAR-DETALLE-EXIT.
+    EXIT.
