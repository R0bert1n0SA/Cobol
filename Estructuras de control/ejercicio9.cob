@@ -1,36 +1,101 @@
 *>Realizar un programa que lea un carácter, que puede ser “+” (suma) o “-” (resta) si se ingresa otro
-*>carácter, debe informar un error y finalizar..Una vez leído el carácter de suma o resta,deberá leerse 
+*>carácter, debe informar un error y finalizar..Una vez leído el carácter de suma o resta,deberá leerse
 *>una secuencia de números enteros que finaliza con 0. El programa deberá aplicar la operación leída
 *>con la secuencia de números, e imprimir el resultado final.
 *>Por ejemplo:
 *>○ Si se lee el carácter “-” y la secuencia 4 3 5 -6 0 , deberá imprimir: 2 (4 – 3 – 5 - (-6) )
 *>○ Si se lee el carácter “+” y la secuencia -10 5 6 -1 0, deberá imprimir 0 ( -10 + 5 + 6 + (-1) )
-
-
+*>
+*>Modificaciones:
+*>2026-08-08 se admiten también "*" y "/" sobre el acumulador Resultado,
+*>           además de "+" y "-", para los ajustes multiplicativos del libro
+*>           mayor.
+*>2026-08-08 el fin de la secuencia ya no se detecta con el valor 0: se usa
+*>           el centinela SENTINEL-FIN (-999999), para que un 0 legítimo en
+*>           la secuencia se siga sumando/restando/etc. en lugar de cortarla.
+*>2026-08-08 cada operación aplicada a Resultado se agrega como línea de
+*>           TRAN-LOG (operador, numero, Resultado acumulado), para poder
+*>           reconciliar la secuencia más adelante.
+*>2026-08-09 cuando el operador es "*" o "/", el primer número leído pasa
+*>           a ser el valor inicial de Resultado (en vez de operarlo contra
+*>           0), porque partir de 0 dejaba la secuencia multiplicativa
+*>           muerta en 0 (0 * numero, o 1 / numero truncado, siempre 0).
 
 IDENTIFICATION DIVISION.
 PROGRAM-ID. Caracteres2.
+ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+        SELECT TRAN-LOG ASSIGN TO "TRAN-LOG"
+            ORGANIZATION LINE SEQUENTIAL
+            FILE STATUS IS TL-STATUS.
 DATA DIVISION.
+    FILE SECTION.
+    FD  TRAN-LOG.
+        01 TL-REGISTRO.
+            05 TL-OPERADOR   PIC X(1).
+            05 TL-SEP1       PIC X(1).
+            05 TL-NUMERO     PIC S9(7) SIGN IS TRAILING SEPARATE.
+            05 TL-SEP2       PIC X(1).
+            05 TL-RESULTADO  PIC S9(8) SIGN IS TRAILING SEPARATE.
     WORKING-STORAGE SECTION.
         01 caracter   PIC X.
-        01 numero     PIC S9(6) value -100000.
+        01 numero     PIC S9(7) value -100000.
         01 Resultado  PIC S9(8).
+        01 SENTINEL-FIN PIC S9(7) value -999999.
+        01 primer-numero PIC X(1).
+        01 TL-STATUS  PIC X(2).
 PROCEDURE DIVISION.
+0000-MAINLINE.
     DISPLAY "Ingrese caracter: "
     Accept caracter
-    If caracter <> "+" and caracter <> "-" Then
+    If caracter <> "+" and caracter <> "-" and caracter <> "*" and caracter <> "/" Then
         Display "Error"
         STOP RUN
     Else
-        Perform Until numero = 0
+        Move 0 to Resultado
+        Move "S" to primer-numero
+        Display "Ingrese la secuencia de numeros, finalizada con " SENTINEL-FIN ": "
+        Perform Until numero = SENTINEL-FIN
             DISPLAY "Ingrese un numero: "
             Accept numero
-            If caracter = "+" Then
-                Add numero to Resultado giving Resultado
-            Else If caracter = "-" Then
-                Subtract numero from Resultado giving Resultado
+            IF numero <> SENTINEL-FIN
+                IF caracter = "/" and numero = 0
+                    Display "Error: division por cero, numero descartado"
+                Else
+                    IF primer-numero = "S" and (caracter = "*" or caracter = "/")
+                        Move numero to Resultado
+                        Move "N" to primer-numero
+                    Else
+                        Evaluate caracter
+                            When "+"
+                                Add numero to Resultado giving Resultado
+                            When "-"
+                                Subtract numero from Resultado giving Resultado
+                            When "*"
+                                Multiply numero by Resultado giving Resultado
+                            When "/"
+                                Divide Resultado by numero giving Resultado
+                        End-Evaluate
+                    End-If
+                    PERFORM 1000-GRABAR-LEDGER
+                End-If
             End-If
         End-Perform
         Display "resultado : "Resultado
-    End-If 
-STOP RUN.
+    End-If
+    STOP RUN.
+
+1000-GRABAR-LEDGER.
+    OPEN EXTEND TRAN-LOG
+    IF TL-STATUS = "35"
+        OPEN OUTPUT TRAN-LOG
+    END-IF
+    INITIALIZE TL-REGISTRO
+    Move caracter  to TL-OPERADOR
+    Move SPACE     to TL-SEP1
+    Move numero    to TL-NUMERO
+    Move SPACE     to TL-SEP2
+    Move Resultado to TL-RESULTADO
+    WRITE TL-REGISTRO
+    CLOSE TRAN-LOG.
