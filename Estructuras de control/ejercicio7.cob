@@ -7,32 +7,177 @@
 *>aumento de precio del producto 10382 no supera el 10%”
 *>○ Si se ingresa el código 32767, con precio actual 30 y nuevo precio 33,01, deberá imprimir: “el
 *>aumento de precio del producto 32767 es superior al 10%”
-
-
-
+*>
+*>Modificaciones:
+*>2026-08-08 se rechaza PrecioA = 0 en el Accept, volviendo a pedirlo, para
+*>           evitar que una muestra gratis o un producto sin precio aún
+*>           cargado provoque una división por cero en el COMPUTE de Porcent.
+*>2026-08-08 cada producto evaluado se agrega al archivo PRICE-AUDIT (cod,
+*>           PrecioA, PrecioN, fecha y veredicto), para tener el historial de
+*>           aumentos aprobados y marcados de cara a una auditoría.
+*>2026-08-08 el fin de la carga ya no se detecta con el código 32767: se
+*>           pregunta explícitamente si hay otro producto, así 32767 puede
+*>           ser un código real como cualquier otro.
+*>2026-08-08 cada veredicto evaluado se agrega también a un extracto
+*>           PRICE-AUDIT-CSV (cod,PrecioA,PrecioN,Porcent,veredicto), para
+*>           que el sistema de precios lo consuma sin retipear nada.
+*>2026-08-08 se agrega un registro en AUDIT-LOG al finalizar la corrida
+*>           (cantidad de productos evaluados y ultimo veredicto).
+*>2026-08-09 PC-PRECIOA-ED/PC-PRECION-ED dejan de insertar la coma de
+*>           miles: para un precio de 1000 o más agregaba una columna de
+*>           más en PRICE-AUDIT-CSV.
+*>2026-08-09 Porcent pasa a ser con signo (PIC S9(3)v99): al ser sin
+*>           signo, una baja de precio (Porcent negativo) perdía el
+*>           signo y quedaba como un aumento de gran magnitud, disparando
+*>           por error el veredicto "superior al 10%". Se agrega además
+*>           un veredicto propio ("Disminucion de precio") para no
+*>           mezclar una baja de precio con un aumento chico, y
+*>           PC-PORCENT-ED pasa a una imagen con signo para que el CSV
+*>           refleje el porcentaje negativo.
 
 IDENTIFICATION DIVISION.
 PROGRAM-ID. Productos.
+ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+        SELECT PRICE-AUDIT ASSIGN TO "PRICE-AUDIT"
+            ORGANIZATION LINE SEQUENTIAL
+            FILE STATUS IS PA-STATUS.
+        SELECT PRICE-AUDIT-CSV ASSIGN TO "PRICE-AUDIT-CSV"
+            ORGANIZATION LINE SEQUENTIAL
+            FILE STATUS IS PC-STATUS.
+        SELECT AUDIT-LOG ASSIGN TO "AUDIT-LOG"
+            ORGANIZATION LINE SEQUENTIAL
+            FILE STATUS IS AL-STATUS.
 DATA DIVISION.
+    FILE SECTION.
+    FD  PRICE-AUDIT.
+        01 PA-REGISTRO.
+            05 PA-FECHA    PIC X(10).
+            05 PA-SEP1     PIC X(1).
+            05 PA-COD      PIC 9(7).
+            05 PA-SEP2     PIC X(1).
+            05 PA-PRECIOA  PIC 9(6)v9(3).
+            05 PA-SEP3     PIC X(1).
+            05 PA-PRECION  PIC 9(6)v9(3).
+            05 PA-SEP4     PIC X(1).
+            05 PA-VEREDICTO PIC X(30).
+    FD  PRICE-AUDIT-CSV.
+        01 PC-REGISTRO PIC X(80).
+    FD  AUDIT-LOG.
+        COPY "audit-log".
     WORKING-STORAGE SECTION.
+        01 PC-STATUS PIC X(2).
+        01 PC-PRECIOA-ED PIC ZZZZZ9.999.
+        01 PC-PRECION-ED PIC ZZZZZ9.999.
+        01 PC-PORCENT-ED PIC --9.99.
         01 cod     PIC 9(7) value 0.
         01 PrecioA PIC 9(6)v9(3).
         01 PrecioN PIC 9(6)v9(3).
-        01 Porcent PIC 9(3)v99.
+        01 Porcent PIC S9(3)v99.
+        01 PA-STATUS PIC X(2).
+        01 AL-STATUS PIC X(2).
+        01 fecha-hoy PIC X(10).
+        01 hora-ahora PIC X(6).
+        01 veredicto PIC X(30).
+        01 hay-mas-datos PIC X(1) value "S".
+        01 cant-evaluados PIC 9(5) value 0.
 PROCEDURE DIVISION.
-    Perform Until cod = 32767
+0000-MAINLINE.
+    Move FUNCTION CURRENT-DATE (1:8) to fecha-hoy
+    Move FUNCTION CURRENT-DATE (9:6) to hora-ahora
+    Perform Until hay-mas-datos = "N" or hay-mas-datos = "n"
         DISPLAY "Ingrese Codigo de Producto: "
         Accept cod
         DISPLAY "Ingrese el precio actual de Producto: "
         Accept PrecioA
+        Perform Until PrecioA > 0
+            Display "Error: el precio actual no puede ser 0"
+            DISPLAY "Ingrese el precio actual de Producto: "
+            Accept PrecioA
+        End-Perform
         DISPLAY "Ingrese el nuevo precio de Producto: "
         Accept PrecioN
         Compute Porcent=((PrecioN - PrecioA)/PrecioA)*100
         Display Porcent
         If Porcent > 10 Then
             Display "El aumento de precio del producto "cod " es superior al 10%"
+            Move "Aumento superior al 10%" to veredicto
+        Else If Porcent < 0 Then
+            Display "El precio del producto "cod " disminuyo"
+            Move "Disminucion de precio" to veredicto
         Else
             Display "El aumento de precio del producto "cod " no es superior al 10%"
+            Move "Aumento no superior al 10%" to veredicto
+        End-If
         End-If
+        Compute cant-evaluados = cant-evaluados + 1
+        PERFORM 1000-GRABAR-AUDITORIA
+        PERFORM 2000-GRABAR-CSV
+        DISPLAY "¿Desea ingresar otro producto? (S/N): "
+        Accept hay-mas-datos
     End-Perform
-STOP RUN.
+    PERFORM 9000-GRABAR-AUDITORIA
+    STOP RUN.
+
+1000-GRABAR-AUDITORIA.
+    OPEN EXTEND PRICE-AUDIT
+    IF PA-STATUS = "35"
+        OPEN OUTPUT PRICE-AUDIT
+    END-IF
+    INITIALIZE PA-REGISTRO
+    Move fecha-hoy to PA-FECHA
+    Move SPACE     to PA-SEP1
+    Move cod       to PA-COD
+    Move SPACE     to PA-SEP2
+    Move PrecioA   to PA-PRECIOA
+    Move SPACE     to PA-SEP3
+    Move PrecioN   to PA-PRECION
+    Move SPACE     to PA-SEP4
+    Move veredicto to PA-VEREDICTO
+    WRITE PA-REGISTRO
+    CLOSE PRICE-AUDIT.
+
+2000-GRABAR-CSV.
+    Move PrecioA to PC-PRECIOA-ED
+    Move PrecioN to PC-PRECION-ED
+    Move Porcent to PC-PORCENT-ED
+    OPEN EXTEND PRICE-AUDIT-CSV
+    IF PC-STATUS = "35"
+        OPEN OUTPUT PRICE-AUDIT-CSV
+    END-IF
+    INITIALIZE PC-REGISTRO
+    STRING cod DELIMITED BY SIZE
+        "," DELIMITED BY SIZE
+        FUNCTION TRIM (PC-PRECIOA-ED) DELIMITED BY SIZE
+        "," DELIMITED BY SIZE
+        FUNCTION TRIM (PC-PRECION-ED) DELIMITED BY SIZE
+        "," DELIMITED BY SIZE
+        FUNCTION TRIM (PC-PORCENT-ED) DELIMITED BY SIZE
+        "," DELIMITED BY SIZE
+        FUNCTION TRIM (veredicto) DELIMITED BY SIZE
+        INTO PC-REGISTRO
+    END-STRING
+    WRITE PC-REGISTRO
+    CLOSE PRICE-AUDIT-CSV.
+
+9000-GRABAR-AUDITORIA.
+    OPEN EXTEND AUDIT-LOG
+    IF AL-STATUS = "35"
+        OPEN OUTPUT AUDIT-LOG
+    END-IF
+    INITIALIZE AL-REGISTRO
+    Move "PRODUCTOS"  to AL-PROGRAMA
+    Move SPACE        to AL-SEP1
+    Move fecha-hoy (1:8) to AL-FECHA
+    Move SPACE        to AL-SEP2
+    Move hora-ahora    to AL-HORA
+    Move SPACE        to AL-SEP3
+    STRING "productos evaluados=" DELIMITED BY SIZE
+        cant-evaluados DELIMITED BY SIZE
+        INTO AL-ENTRADA
+    END-STRING
+    Move SPACE        to AL-SEP4
+    Move veredicto     to AL-SALIDA
+    WRITE AL-REGISTRO
+    CLOSE AUDIT-LOG.
