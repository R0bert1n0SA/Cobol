@@ -2,35 +2,189 @@
 *>se lee código y precio (cada código es un número entre 1 y 200). Informar en pantalla:
 *>- Los códigos de los dos productos más baratos.
 *>- La cantidad de productos de más de 16 pesos con código par.
-
+*>
+*>Modificaciones:
+*>2026-08-08 la carga ya no es un "Perform 4 Times" fijo: se lee el lote
+*>           completo (hasta 200 productos) desde el archivo PRODUCTOS,
+*>           que es el volumen real que describe el enunciado.
+*>2026-08-08 se corrige el seguimiento de los dos productos más baratos:
+*>           la versión anterior comparaba el precio contra el código
+*>           del mínimo anterior, en vez de contra su precio, y nunca
+*>           distinguía el primer mínimo del segundo.
+*>2026-08-08 se agrega el listado completo de productos ordenado en
+*>           forma ascendente por precio.
+*>2026-08-08 se agrega un checkpoint cada CHECKPOINT-CADA productos
+*>           (archivo CHECKPOINT-14) para poder reiniciar el lote de 200
+*>           productos desde el último corte en vez de desde el producto 1
+*>           si la corrida se corta a mitad de camino.
 
 IDENTIFICATION DIVISION.
 PROGRAM-ID. Ejercicio14.
+ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+        SELECT PRODUCTOS ASSIGN TO "PRODUCTOS"
+            ORGANIZATION LINE SEQUENTIAL
+            FILE STATUS IS PR-STATUS.
+        SELECT CHECKPOINT-14 ASSIGN TO "CHECKPOINT-14"
+            ORGANIZATION LINE SEQUENTIAL
+            FILE STATUS IS CK-STATUS.
 DATA DIVISION.
+    FILE SECTION.
+    FD  PRODUCTOS.
+        01 PR-REGISTRO.
+            05 PR-COD      PIC 9(3).
+            05 PR-SEP      PIC X(1).
+            05 PR-PRECIO   PIC 9(8)v99.
+    FD  CHECKPOINT-14.
+        01 CK-REGISTRO.
+            05 CK-CANT-LEIDOS PIC 9(3).
+            05 CK-SEP1        PIC X(1).
+            05 CK-MINCOD      PIC 9(5).
+            05 CK-SEP2        PIC X(1).
+            05 CK-MINN        PIC 9(8)v99.
+            05 CK-SEP3        PIC X(1).
+            05 CK-MINCOD2     PIC 9(5).
+            05 CK-SEP4        PIC X(1).
+            05 CK-MINN2       PIC 9(8)v99.
+            05 CK-SEP5        PIC X(1).
+            05 CK-CANT        PIC 9(6).
     WORKING-STORAGE SECTION.
-        01 cod    PIC 9(5).
-        01 Precio PIC 9(8)v99.
-        01 MINN   PIC 9(6) value 999999.
-        01 MINN2  PIC 9(6) value 999999.
-        01 cant   PIC 9(6) value 0.
+        01 cod      PIC 9(5).
+        01 Precio   PIC 9(8)v99.
+        01 PR-STATUS PIC X(2).
+        01 CK-STATUS PIC X(2).
+        01 cant     PIC 9(6) value 0.
+        01 cant-leidos PIC 9(3) value 0.
+        01 MINCOD   PIC 9(5) value 0.
+        01 MINN     PIC 9(8)v99 value 99999999.99.
+        01 MINCOD2  PIC 9(5) value 0.
+        01 MINN2    PIC 9(8)v99 value 99999999.99.
+        01 tabla-productos.
+            05 tab-cod    OCCURS 200 TIMES PIC 9(5).
+            05 tab-precio OCCURS 200 TIMES PIC 9(8)v99.
+        01 i        PIC 9(3).
+        01 j        PIC 9(3).
+        01 cod-aux    PIC 9(5).
+        01 precio-aux PIC 9(8)v99.
+        01 CHECKPOINT-CADA PIC 9(3) value 50.
+        01 reiniciar-checkpoint PIC X(1).
+        01 ya-leidos PIC 9(3) value 0.
 PROCEDURE DIVISION.
-    Perform 4 TIMES    
-        Display "Ingrese codigo de producto: "
-        Accept cod
-        Display "Ingrese Precio de producto: "
-        Accept Precio
-        If Precio > 16 Then
-            Compute cant =(cant + 1)
+0000-MAINLINE.
+    OPEN INPUT PRODUCTOS
+    IF PR-STATUS <> "00"
+        Display "No se pudo abrir el archivo PRODUCTOS"
+        STOP RUN
+    END-IF
+    Display "¿Reiniciar desde el ultimo checkpoint? (S/N): "
+    Accept reiniciar-checkpoint
+    IF reiniciar-checkpoint = "S" or reiniciar-checkpoint = "s"
+        PERFORM 4000-RESTAURAR-CHECKPOINT THRU 4000-RESTAURAR-CHECKPOINT-EXIT
+    END-IF
+    PERFORM 1000-LEER-PRODUCTO
+    PERFORM UNTIL PR-STATUS = "10" OR cant-leidos = 200
+        Compute cant-leidos = cant-leidos + 1
+        Move cod to tab-cod (cant-leidos)
+        Move Precio to tab-precio (cant-leidos)
+        If Precio > 16 and FUNCTION MOD (cod, 2) = 0 Then
+            Compute cant = (cant + 1)
         End-If
-        
         If Precio < MINN Then
-            Move cod to MINN
-        End-If
-        
-        IF Precio < MINN2 Then
-            Move cod to MINN2
+            Move MINN   to MINN2
+            Move MINCOD to MINCOD2
+            Move Precio to MINN
+            Move cod    to MINCOD
+        Else
+            If Precio < MINN2 Then
+                Move Precio to MINN2
+                Move cod    to MINCOD2
+            End-If
         End-If
-        
-    End-Perform
-    Display "Productos mas baratos : "MINN " y "MINN2 " Productos de mas de 16 pesos: "cant
-STOP RUN.
+        IF FUNCTION MOD (cant-leidos, CHECKPOINT-CADA) = 0
+            PERFORM 5000-GRABAR-CHECKPOINT
+        END-IF
+        PERFORM 1000-LEER-PRODUCTO
+    END-PERFORM
+    CLOSE PRODUCTOS
+    Display "Productos mas baratos : "MINCOD " y "MINCOD2 " Productos de mas de 16 pesos con codigo par: "cant
+    Display "Listado de productos ordenado por precio ascendente:"
+    PERFORM 2000-ORDENAR-ASC
+    PERFORM 3000-MOSTRAR-PRODUCTO THRU 3000-MOSTRAR-PRODUCTO-EXIT
+        VARYING i FROM 1 BY 1 UNTIL i > cant-leidos
+    STOP RUN.
+
+1000-LEER-PRODUCTO.
+    READ PRODUCTOS
+        AT END
+            CONTINUE
+        NOT AT END
+            Move PR-COD    to cod
+            Move PR-PRECIO to Precio
+    END-READ.
+
+2000-ORDENAR-ASC.
+    PERFORM 2100-PASADA
+        VARYING i FROM 1 BY 1 UNTIL i > cant-leidos - 1.
+
+2100-PASADA.
+    PERFORM 2200-COMPARAR-ADYACENTES
+        VARYING j FROM 1 BY 1 UNTIL j > cant-leidos - i.
+
+2200-COMPARAR-ADYACENTES.
+    If tab-precio (j) > tab-precio (j + 1) Then
+        Move tab-precio (j)     to precio-aux
+        Move tab-cod (j)        to cod-aux
+        Move tab-precio (j + 1) to tab-precio (j)
+        Move tab-cod (j + 1)    to tab-cod (j)
+        Move precio-aux         to tab-precio (j + 1)
+        Move cod-aux            to tab-cod (j + 1)
+    End-If.
+
+3000-MOSTRAR-PRODUCTO.
+    Display "Codigo "tab-cod (i) ": "tab-precio (i).
+3000-MOSTRAR-PRODUCTO-EXIT.
+    EXIT.
+
+4000-RESTAURAR-CHECKPOINT.
+    OPEN INPUT CHECKPOINT-14
+    IF CK-STATUS <> "00"
+        Display "No hay checkpoint previo, se arranca desde el producto 1"
+        GO TO 4000-RESTAURAR-CHECKPOINT-EXIT
+    END-IF
+    READ CHECKPOINT-14
+    CLOSE CHECKPOINT-14
+    Move CK-MINCOD  to MINCOD
+    Move CK-MINN    to MINN
+    Move CK-MINCOD2 to MINCOD2
+    Move CK-MINN2   to MINN2
+    Move CK-CANT    to cant
+    Move CK-CANT-LEIDOS to ya-leidos
+    Display "Reanudando desde el producto " ya-leidos
+    PERFORM 4100-SALTAR-PRODUCTO
+        VARYING i FROM 1 BY 1 UNTIL i > ya-leidos.
+4000-RESTAURAR-CHECKPOINT-EXIT.
+    EXIT.
+
+4100-SALTAR-PRODUCTO.
+    PERFORM 1000-LEER-PRODUCTO
+    Compute cant-leidos = cant-leidos + 1
+    Move cod    to tab-cod (cant-leidos)
+    Move Precio to tab-precio (cant-leidos).
+
+5000-GRABAR-CHECKPOINT.
+    OPEN OUTPUT CHECKPOINT-14
+    INITIALIZE CK-REGISTRO
+    Move cant-leidos to CK-CANT-LEIDOS
+    Move SPACE       to CK-SEP1
+    Move MINCOD      to CK-MINCOD
+    Move SPACE       to CK-SEP2
+    Move MINN        to CK-MINN
+    Move SPACE       to CK-SEP3
+    Move MINCOD2     to CK-MINCOD2
+    Move SPACE       to CK-SEP4
+    Move MINN2       to CK-MINN2
+    Move SPACE       to CK-SEP5
+    Move cant        to CK-CANT
+    WRITE CK-REGISTRO
+    CLOSE CHECKPOINT-14.
