@@ -1,22 +1,35 @@
-*> Realizar un programa que lea un número real e imprima su valor absoluto.  
-*> El valor absoluto de un número X, se escribe |X| y se define como:  
-*> |X| = X cuando X es mayor o igual a cero  
-*> |X| = -X cuando X es menor a cero  
-
+*> Realizar un programa que lea un número real e imprima su valor absoluto.
+*> El valor absoluto de un número X, se escribe |X| y se define como:
+*> |X| = X cuando X es mayor o igual a cero
+*> |X| = -X cuando X es menor a cero
+*>
+*>Modificaciones:
+*>2026-08-08 se agrega control de desborde: numero1 es PIC S9(3)V99, por lo que
+*>           se acepta el valor en un campo más ancho y se rechaza si no entra,
+*>           en lugar de truncarlo silenciosamente.
 
 IDENTIFICATION DIVISION.
 PROGRAM-ID. Valor-Absoluto.
 DATA DIVISION.
     WORKING-STORAGE SECTION.
-        01 numero1 PIC S9(3)v99.
+        01 numero1     PIC S9(3)v99.
+        01 numero1-ent PIC S9(5)v99.
 PROCEDURE DIVISION.
     Display "Ingrese un valor: "
-    Accept numero1
-    IF numero1 >= 0 Then
-        Display "Valor Absoluto :" numero1
-    End-IF
-    IF numero1 < 0 Then
-        compute numero1=(numero1 * (-1))
-        Display "Valor Absoluto :" numero1 
-    End-IF    
+    Accept numero1-ent
+    IF numero1-ent > 999.99 or numero1-ent < -999.99 Then
+        Display "Error: el valor ingresado no entra en numero1 (S9(3)V99)"
+    Else
+        Move numero1-ent to numero1
+        IF numero1 >= 0 Then
+            Display "Valor Absoluto :" numero1
+        End-IF
+        IF numero1 < 0 Then
+            compute numero1=(numero1 * (-1))
+                ON SIZE ERROR
+                    Display "Error: desborde al calcular el valor absoluto"
+            End-Compute
+            Display "Valor Absoluto :" numero1
+        End-IF
+    End-If
 STOP RUN.
