@@ -3,28 +3,98 @@
 *>número entre 1 y 10). La lectura finaliza cuando se lee el nombre “Zidane Zinedine“, que debe
 *>procesarse. Al finalizar la lectura informar:
 *>- La cantidad de alumnos aprobados (nota 8 o mayor) y
-*>- la cantidad de alumnos que obtuvieron un 7 como nota. 
-
+*>- la cantidad de alumnos que obtuvieron un 7 como nota.
+*>
+*>Modificaciones:
+*>2026-08-08 el fin de la carga ya no se detecta con el nombre
+*>           "Zidane Zinedine": se pregunta explícitamente si hay otro
+*>           alumno, así ese nombre puede cargarse como uno más.
+*>2026-08-08 la nota se valida contra el rango 1 a 10, volviendo a
+*>           pedirla si está fuera de rango.
+*>2026-08-08 se agrega el detalle completo de alumnos por cada nota de
+*>           1 a 10, no sólo los aprobados y los que obtuvieron un 7.
+*>2026-08-08 Nombre y nota pasan a ser ST-NOMBRE/ST-NOTA del copybook
+*>           STUDENT-REC, compartido con Facultad, para que un campo
+*>           nuevo del alumno no haya que agregarlo dos veces.
+*>2026-08-08 cada alumno procesado se vuelca también a un extracto
+*>           EPA-RESULTADOS (nombre, nota y estado), en el layout que
+*>           consume el sistema de legajos de la facultad, para no
+*>           tener que retipear las notas del módulo EPA a mano.
 
 IDENTIFICATION DIVISION.
 PROGRAM-ID. Ejercicio12.
+ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+        SELECT EPA-RESULTADOS ASSIGN TO "EPA-RESULTADOS"
+            ORGANIZATION LINE SEQUENTIAL
+            FILE STATUS IS ER-STATUS.
 DATA DIVISION.
+    FILE SECTION.
+    FD  EPA-RESULTADOS.
+        01 ER-REGISTRO.
+            05 ER-NOMBRE  PIC A(30).
+            05 ER-SEP1    PIC X(1).
+            05 ER-NOTA    PIC 9(2).
+            05 ER-SEP2    PIC X(1).
+            05 ER-ESTADO  PIC X(10).
     WORKING-STORAGE SECTION.
-        01 Nombre    PIC A(30).
-        01 nota      PIC 9(8).
+        COPY "student-rec".
         01 cantA     PIC 9(6)  value 0.
         01 Cant7     PIC 9(6)  value 0.
+        01 hay-mas-alumnos PIC X(1) value "S".
+        01 tabla-notas.
+            05 cant-por-nota OCCURS 10 TIMES PIC 9(6) value 0.
+        01 i         PIC 9(2).
+        01 ER-STATUS PIC X(2).
+        01 estado-epa PIC X(10).
 PROCEDURE DIVISION.
-    Perform Until Nombre = "Zidane Zinedine"    
+    Perform Until hay-mas-alumnos = "N" or hay-mas-alumnos = "n"
         Display "Ingrese Nombre del alumno: "
-        Accept Nombre
+        Accept ST-NOMBRE
         Display "Ingrese nota: "
-        Accept nota
-        If nota >= 8 Then
+        Accept ST-NOTA
+        Perform Until ST-NOTA >= 1 and ST-NOTA <= 10
+            Display "Error: la nota debe estar entre 1 y 10"
+            Display "Ingrese nota: "
+            Accept ST-NOTA
+        End-Perform
+        Compute cant-por-nota (ST-NOTA) = cant-por-nota (ST-NOTA) + 1
+        If ST-NOTA >= 8 Then
             Compute cantA= (cantA + 1)
-        Else IF nota = 7 Then
+            Move "APROBADO" to estado-epa
+        Else IF ST-NOTA = 7 Then
             Compute Cant7= (Cant7 + 1)
+            Move "NOTA 7" to estado-epa
+        Else
+            Move "REPROBADO" to estado-epa
+        End-If
         End-If
+        PERFORM 2000-GRABAR-EPA
+        Display "¿Desea ingresar otro alumno? (S/N): "
+        Accept hay-mas-alumnos
     End-Perform
     Display "Aprobados : "cantA " alumnos con 7: "Cant7
+    Display "Detalle de alumnos por nota:"
+    PERFORM 1000-MOSTRAR-NOTA THRU 1000-MOSTRAR-NOTA-EXIT
+        VARYING i FROM 1 BY 1 UNTIL i > 10
 STOP RUN.
+
+1000-MOSTRAR-NOTA.
+    Display "Nota "i ": "cant-por-nota (i) " alumno(s)".
+1000-MOSTRAR-NOTA-EXIT.
+    EXIT.
+
+2000-GRABAR-EPA.
+    OPEN EXTEND EPA-RESULTADOS
+    IF ER-STATUS = "35"
+        OPEN OUTPUT EPA-RESULTADOS
+    END-IF
+    INITIALIZE ER-REGISTRO
+    Move ST-NOMBRE  to ER-NOMBRE
+    Move SPACE      to ER-SEP1
+    Move ST-NOTA    to ER-NOTA
+    Move SPACE      to ER-SEP2
+    Move estado-epa to ER-ESTADO
+    WRITE ER-REGISTRO
+    CLOSE EPA-RESULTADOS.
