@@ -13,37 +13,285 @@
 *>b. La cantidad de alumnos cuyo promedio supera 6.5 (en el ejemplo anterior, se debería informar 1).
 *>c. El porcentaje de alumnos destacados (alumnos con promedio mayor a 8.5) cuyo legajo sean
 *>menor al valor 2500 (en el ejemplo anterior se debería informar 0%).
-
+*>
+*>Modificaciones:
+*>2026-08-08 se evita la división por cero al calcular el porcentaje de
+*>           destacados cuando no se leyó ningún alumno (legajo -1 de entrada).
+*>2026-08-08 los totales (cantA, cantAp, Destacados) ahora se acumulan entre
+*>           corridas mediante el archivo BALANCE-FAC, para informar cifras
+*>           acumuladas del cuatrimestre y no sólo del lote del día.
+*>2026-08-08 se agrega el detalle de cada alumno leído (legajo, promedio y las
+*>           marcas S/N de >6.5 y destacado), para poder auditar qué alumno
+*>           generó un porcentaje inesperado.
+*>2026-08-08 se valida que el promedio ingresado esté entre 1.00 y 10.00 antes
+*>           de computarlo, en lugar de aceptar cualquier valor del PIC.
+*>2026-08-08 Legajo y promedio pasan a ser ST-LEGAJO/ST-PROMEDIO del
+*>           copybook STUDENT-REC, compartido con Ejercicio12, para que
+*>           un campo nuevo del alumno no haya que agregarlo dos veces.
+*>2026-08-08 se agrega un registro en AUDIT-LOG al finalizar la corrida
+*>           (alumnos leidos y totales acumulados).
+*>2026-08-08 se agrega un modo archivo de fin de año: ademas de las cifras
+*>           del periodo (BALANCE-FAC, que hasta ahora era la unica cifra
+*>           acumulada), lee un archivo YTD-FAC con lo acumulado de
+*>           periodos anteriores, informa ambas cifras lado a lado, y
+*>           cierra el periodo (suma el periodo al acumulado anual y
+*>           reinicia BALANCE-FAC en cero para el periodo siguiente).
+*>2026-08-08 cada Legajo ingresado se valida contra el padrón
+*>           REGISTRO-ALUMNOS antes de contarlo: el que no figura en el
+*>           padrón no suma a cantA y se vuelca a un reporte de
+*>           excepciones EXCEPCIONES-LEGAJO en vez de inflar los totales
+*>           en silencio.
 
 IDENTIFICATION DIVISION.
 PROGRAM-ID. Facultad.
+ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+        SELECT BALANCE-FAC ASSIGN TO "BALANCE-FAC"
+            ORGANIZATION LINE SEQUENTIAL
+            FILE STATUS IS BF-STATUS.
+        SELECT YTD-FAC ASSIGN TO "YTD-FAC"
+            ORGANIZATION LINE SEQUENTIAL
+            FILE STATUS IS YT-STATUS.
+        SELECT AUDIT-LOG ASSIGN TO "AUDIT-LOG"
+            ORGANIZATION LINE SEQUENTIAL
+            FILE STATUS IS AL-STATUS.
+        SELECT REGISTRO-ALUMNOS ASSIGN TO "REGISTRO-ALUMNOS"
+            ORGANIZATION LINE SEQUENTIAL
+            FILE STATUS IS RA-STATUS.
+        SELECT EXCEPCIONES-LEGAJO ASSIGN TO "EXCEPCIONES-LEGAJO"
+            ORGANIZATION LINE SEQUENTIAL
+            FILE STATUS IS EL-STATUS.
 DATA DIVISION.
+    FILE SECTION.
+    FD  BALANCE-FAC.
+        01 BF-REGISTRO.
+            05 BF-CANTA      PIC 9(6).
+            05 BF-CANTAP     PIC 9(6).
+            05 BF-DESTACADOS PIC 9(6).
+    FD  YTD-FAC.
+        01 YT-REGISTRO.
+            05 YT-CANTA      PIC 9(7).
+            05 YT-CANTAP     PIC 9(7).
+            05 YT-DESTACADOS PIC 9(7).
+    FD  AUDIT-LOG.
+        COPY "audit-log".
+    FD  REGISTRO-ALUMNOS.
+        01 RA-REGISTRO.
+            05 RA-LEGAJO PIC 9(8).
+    FD  EXCEPCIONES-LEGAJO.
+        01 EL-REGISTRO.
+            05 EL-FECHA   PIC X(8).
+            05 EL-SEP1    PIC X(1).
+            05 EL-HORA    PIC X(6).
+            05 EL-SEP2    PIC X(1).
+            05 EL-LEGAJO  PIC S9(8).
+            05 EL-SEP3    PIC X(1).
+            05 EL-MOTIVO  PIC X(30).
     WORKING-STORAGE SECTION.
-        01 Legajo     PIC S9(8).
-        01 promedio   PIC S9(3)V99.
-        01 cantA      PIC 9(6) value 0.
-        01 cantAp      PIC 9(6) value 0.
-        01 Destacados PIC 9(6) value 0 .
-        01 Porcentaje PIC 9(3).
+        COPY "student-rec".
+        01 cantA        PIC 9(6) value 0.
+        01 cantAp       PIC 9(6) value 0.
+        01 Destacados   PIC 9(6) value 0.
+        01 Porcentaje   PIC 9(3).
+        01 cantA-acum        PIC 9(6) value 0.
+        01 cantAp-acum       PIC 9(6) value 0.
+        01 Destacados-acum   PIC 9(6) value 0.
+        01 cantA-anual        PIC 9(7) value 0.
+        01 cantAp-anual       PIC 9(7) value 0.
+        01 Destacados-anual   PIC 9(7) value 0.
+        01 BF-STATUS    PIC X(2).
+        01 YT-STATUS    PIC X(2).
+        01 AL-STATUS    PIC X(2).
+        01 flag-mayor-6-5 PIC X(1).
+        01 flag-destacado PIC X(1).
+        01 fecha-hoy PIC X(8).
+        01 hora-ahora PIC X(6).
+        01 modo-archivo PIC X(1).
+        01 RA-STATUS    PIC X(2).
+        01 EL-STATUS    PIC X(2).
+        01 legajo-valido PIC X(1).
+        01 cant-rechazados PIC 9(5) value 0.
 PROCEDURE DIVISION.
+0000-MAINLINE.
+    Move FUNCTION CURRENT-DATE (1:8) to fecha-hoy
+    Move FUNCTION CURRENT-DATE (9:6) to hora-ahora
+    PERFORM 1000-LEER-BALANCE-PREVIO
     Display "Ingrese Legajo: "
-    Accept Legajo
-    Perform Until Legajo = -1
+    Accept ST-LEGAJO
+    Perform Until ST-LEGAJO = -1
         Display "Ingrese Promedio: "
-        Accept promedio
-        Compute cantA=(cantA + 1)
-        IF promedio > 6.50 Then
-            Compute  cantAp=(cantAp + 1)
-        End-If
-        IF Legajo < 2500 and  promedio > 8.5  Then
-            Compute Destacados =(Destacados + 1)
-        End-If
+        Accept ST-PROMEDIO
+        Perform Until ST-PROMEDIO >= 1.00 and ST-PROMEDIO <= 10.00
+            Display "Error: el promedio debe estar entre 1.00 y 10.00"
+            Display "Ingrese Promedio: "
+            Accept ST-PROMEDIO
+        End-Perform
+        PERFORM 1500-VALIDAR-LEGAJO THRU 1500-VALIDAR-LEGAJO-EXIT
+        IF legajo-valido = "N"
+            Display "Error: el legajo " ST-LEGAJO " no figura en el padrón, no se computa"
+            PERFORM 1700-GRABAR-EXCEPCION
+        ELSE
+            Compute cantA=(cantA + 1)
+            Move "N" to flag-mayor-6-5
+            Move "N" to flag-destacado
+            IF ST-PROMEDIO > 6.50 Then
+                Compute  cantAp=(cantAp + 1)
+                Move "S" to flag-mayor-6-5
+            End-If
+            IF ST-LEGAJO < 2500 and  ST-PROMEDIO > 8.5  Then
+                Compute Destacados =(Destacados + 1)
+                Move "S" to flag-destacado
+            End-If
+            Display "Legajo: " ST-LEGAJO " Promedio: " ST-PROMEDIO
+                " >6.5: " flag-mayor-6-5 " Destacado: " flag-destacado
+        END-IF
         Display "Ingrese Legajo: "
-        Accept Legajo
+        Accept ST-LEGAJO
     End-Perform
+    Display "Cantidad de legajos rechazados (no en el padrón): " cant-rechazados
     Display "Cantidad alumnos Leida: "cantA
     Display "Cantidad de alumnos con promedio superior a 6.5: " cantAp
-    Compute Porcentaje =(Destacados*100 /cantA)
-    Display "El porcentaje de alumnos destacados es: "Porcentaje "%" 
+    IF cantA = 0 Then
+        Display "sin alumnos"
+    Else
+        Compute Porcentaje =(Destacados*100 /cantA)
+        Display "El porcentaje de alumnos destacados es: "Porcentaje "%"
+    End-If
+    PERFORM 2000-ACUMULAR-Y-GRABAR-BALANCE
+    Display "¿Cerrar el periodo y archivar en el acumulado anual? (S/N): "
+    Accept modo-archivo
+    IF modo-archivo = "S" or modo-archivo = "s"
+        PERFORM 3000-MODO-ARCHIVO
+    END-IF
+    PERFORM 9000-GRABAR-AUDITORIA
+    STOP RUN.
+
+1000-LEER-BALANCE-PREVIO.
+    OPEN INPUT BALANCE-FAC
+    IF BF-STATUS = "00"
+        READ BALANCE-FAC
+        Move BF-CANTA      to cantA-acum
+        Move BF-CANTAP     to cantAp-acum
+        Move BF-DESTACADOS to Destacados-acum
+        CLOSE BALANCE-FAC
+    END-IF.
+
+1500-VALIDAR-LEGAJO.
+    Move "N" to legajo-valido
+    OPEN INPUT REGISTRO-ALUMNOS
+    IF RA-STATUS <> "00"
+        Display "ADVERTENCIA: no se pudo abrir REGISTRO-ALUMNOS, no se validan legajos"
+        Move "S" to legajo-valido
+        GO TO 1500-VALIDAR-LEGAJO-EXIT
+    END-IF
+    PERFORM 1600-LEER-ALUMNO
+    PERFORM UNTIL RA-STATUS = "10"
+        IF RA-LEGAJO = ST-LEGAJO
+            Move "S" to legajo-valido
+        END-IF
+        PERFORM 1600-LEER-ALUMNO
+    END-PERFORM
+    CLOSE REGISTRO-ALUMNOS.
+1500-VALIDAR-LEGAJO-EXIT.
+    EXIT.
+
+1600-LEER-ALUMNO.
+    READ REGISTRO-ALUMNOS
+    NOT AT END
+        CONTINUE
+    END-READ.
+
+1700-GRABAR-EXCEPCION.
+    Compute cant-rechazados = cant-rechazados + 1
+    OPEN EXTEND EXCEPCIONES-LEGAJO
+    IF EL-STATUS = "35"
+        OPEN OUTPUT EXCEPCIONES-LEGAJO
+    END-IF
+    INITIALIZE EL-REGISTRO
+    Move fecha-hoy  to EL-FECHA
+    Move SPACE      to EL-SEP1
+    Move hora-ahora to EL-HORA
+    Move SPACE      to EL-SEP2
+    Move ST-LEGAJO  to EL-LEGAJO
+    Move SPACE      to EL-SEP3
+    Move "legajo no figura en padron" to EL-MOTIVO
+    WRITE EL-REGISTRO
+    CLOSE EXCEPCIONES-LEGAJO.
+
+2000-ACUMULAR-Y-GRABAR-BALANCE.
+    Compute cantA-acum      = cantA-acum + cantA
+    Compute cantAp-acum     = cantAp-acum + cantAp
+    Compute Destacados-acum = Destacados-acum + Destacados
+    Display "Cantidad de alumnos acumulada: " cantA-acum
+    Display "Cantidad de alumnos acumulada con promedio superior a 6.5: " cantAp-acum
+    OPEN OUTPUT BALANCE-FAC
+    Move cantA-acum      to BF-CANTA
+    Move cantAp-acum     to BF-CANTAP
+    Move Destacados-acum to BF-DESTACADOS
+    WRITE BF-REGISTRO
+    CLOSE BALANCE-FAC.
+
+3000-MODO-ARCHIVO.
+    Move 0 to cantA-anual
+    Move 0 to cantAp-anual
+    Move 0 to Destacados-anual
+    OPEN INPUT YTD-FAC
+    IF YT-STATUS = "00"
+        READ YTD-FAC
+        Move YT-CANTA      to cantA-anual
+        Move YT-CANTAP     to cantAp-anual
+        Move YT-DESTACADOS to Destacados-anual
+        CLOSE YTD-FAC
+    END-IF
+    Display "--- Cierre de periodo ---"
+    Display "Periodo        -> alumnos: " cantA-acum
+        " >6.5: " cantAp-acum " destacados: " Destacados-acum
+    Compute cantA-anual      = cantA-anual      + cantA-acum
+    Compute cantAp-anual     = cantAp-anual     + cantAp-acum
+    Compute Destacados-anual = Destacados-anual + Destacados-acum
+    Display "Acumulado anual -> alumnos: " cantA-anual
+        " >6.5: " cantAp-anual " destacados: " Destacados-anual
+    OPEN OUTPUT YTD-FAC
+    Move cantA-anual      to YT-CANTA
+    Move cantAp-anual     to YT-CANTAP
+    Move Destacados-anual to YT-DESTACADOS
+    WRITE YT-REGISTRO
+    CLOSE YTD-FAC
+    Move 0 to cantA-acum
+    Move 0 to cantAp-acum
+    Move 0 to Destacados-acum
+    OPEN OUTPUT BALANCE-FAC
+    Move cantA-acum      to BF-CANTA
+    Move cantAp-acum     to BF-CANTAP
+    Move Destacados-acum to BF-DESTACADOS
+    WRITE BF-REGISTRO
+    CLOSE BALANCE-FAC.
 
-STOP RUN.
+9000-GRABAR-AUDITORIA.
+    OPEN EXTEND AUDIT-LOG
+    IF AL-STATUS = "35"
+        OPEN OUTPUT AUDIT-LOG
+    END-IF
+    INITIALIZE AL-REGISTRO
+    Move "FACULTAD"  to AL-PROGRAMA
+    Move SPACE       to AL-SEP1
+    Move fecha-hoy    to AL-FECHA
+    Move SPACE       to AL-SEP2
+    Move hora-ahora   to AL-HORA
+    Move SPACE       to AL-SEP3
+    STRING "alumnos leidos=" DELIMITED BY SIZE
+        cantA DELIMITED BY SIZE
+        " rechazados=" DELIMITED BY SIZE
+        cant-rechazados DELIMITED BY SIZE
+        INTO AL-ENTRADA
+    END-STRING
+    Move SPACE       to AL-SEP4
+    STRING "cantAp-ac=" DELIMITED BY SIZE
+        cantAp-acum DELIMITED BY SIZE
+        " destac-ac=" DELIMITED BY SIZE
+        Destacados-acum DELIMITED BY SIZE
+        INTO AL-SALIDA
+    END-STRING
+    WRITE AL-REGISTRO
+    CLOSE AUDIT-LOG.
